@@ -0,0 +1,191 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: combine the bakery profit, school water cost, and
+      *          fleet fuel rollups into one Daily Operations Report
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAILYOPS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MONTHLY-ROLLUP-FILE ASSIGN TO "MONTHROLL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-MONTHROLL.
+           SELECT VENDOR-COST-FILE ASSIGN TO "VENDORCOST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-VENDORCOST.
+           SELECT FLEET-FUEL-REPORT-FILE ASSIGN TO "FLEETRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-FLEETRPT.
+           SELECT DAILY-OPS-REPORT-FILE ASSIGN TO "DAILYOPS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITLOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MONTHLY-ROLLUP-FILE.
+       01  MONTHLY-ROLLUP-RECORD.
+           05 MR-PRODUTO            PIC X(10).
+           05 MR-DELIM-1            PIC X(1).
+           05 MR-LUCRO              PIC S9(6)V99 SIGN IS LEADING
+                                         SEPARATE.
+
+       FD  VENDOR-COST-FILE.
+       01  VENDOR-COST-RECORD.
+           05 VC-TURMA              PIC X(10).
+           05 VC-DELIM-1            PIC X(1).
+           05 VC-QTD-LITROS         PIC 9(3).
+           05 VC-DELIM-2            PIC X(1).
+           05 VC-VALOR              PIC 9(4).
+
+       FD  FLEET-FUEL-REPORT-FILE.
+       01  FLEET-FUEL-REPORT-RECORD.
+           05 FR-PLACA              PIC X(10).
+           05 FR-DELIM-1            PIC X(1).
+           05 FR-TOTAL-LITROS       PIC 9(5).
+           05 FR-DELIM-2            PIC X(1).
+           05 FR-TOTAL-CUSTO        PIC 9(5).
+
+       FD  DAILY-OPS-REPORT-FILE.
+       01  DAILY-OPS-REPORT-RECORD.
+           05 DO-ROTULO             PIC X(20).
+           05 DO-DELIM-1            PIC X(1).
+           05 DO-VALOR              PIC S9(6)V99 SIGN IS LEADING
+                                         SEPARATE.
+
+       FD  AUDIT-TRAIL-FILE.
+           COPY "audit.cpy".
+
+       WORKING-STORAGE SECTION.
+           77 WS-FS-MONTHROLL PIC X(2).
+           77 WS-FS-VENDORCOST PIC X(2).
+           77 WS-FS-FLEETRPT PIC X(2).
+           77 WS-EOF-MONTHROLL PIC X(1) VALUE 'N'.
+           77 WS-EOF-VENDORCOST PIC X(1) VALUE 'N'.
+           77 WS-EOF-FLEETRPT PIC X(1) VALUE 'N'.
+           77 WS-LUCRO-PADARIA PIC S9(6)V99 SIGN IS LEADING SEPARATE
+                   VALUE 0.
+           77 WS-CUSTO-ESCOLA PIC 9(4) VALUE 0.
+           77 WS-CUSTO-FROTA PIC 9(6) VALUE 0.
+           77 WS-RESULTADO-DIA PIC S9(7)V99 SIGN IS LEADING SEPARATE.
+           77 WS-FS-AUDITLOG PIC X(2).
+           77 WS-DATA-ATUAL PIC 9(8).
+           77 WS-HORA-ATUAL PIC 9(6).
+           77 WS-OPERADOR-ID PIC X(10).
+           77 WS-AUDIT-RESUMO PIC X(30).
+           77 WS-PROGRAMA-ATUAL PIC X(12) VALUE "DAILYOPS".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY "DIGITE SEU ID DE OPERADOR:"
+            ACCEPT WS-OPERADOR-ID
+            PERFORM LE-LUCRO-PADARIA
+            PERFORM LE-CUSTO-ESCOLA
+            PERFORM LE-CUSTO-FROTA
+            COMPUTE WS-RESULTADO-DIA =
+                WS-LUCRO-PADARIA - WS-CUSTO-ESCOLA - WS-CUSTO-FROTA
+            PERFORM EXIBE-RELATORIO
+            PERFORM GRAVA-RELATORIO.
+            MOVE "RELATORIO DIARIO CONSOLIDADO" TO WS-AUDIT-RESUMO
+            PERFORM GRAVA-AUDITORIA.
+            STOP RUN.
+
+      * Pulls the bakery's month-to-date profit off the "TOTAL MES"
+      * summary record that EXERCICIO5's batch mode already writes.
+       LE-LUCRO-PADARIA.
+            MOVE 'N' TO WS-EOF-MONTHROLL.
+            MOVE 0 TO WS-LUCRO-PADARIA.
+            OPEN INPUT MONTHLY-ROLLUP-FILE.
+            IF WS-FS-MONTHROLL = "35"
+                MOVE 'Y' TO WS-EOF-MONTHROLL
+            END-IF
+            PERFORM UNTIL WS-EOF-MONTHROLL = 'Y'
+                READ MONTHLY-ROLLUP-FILE
+                    AT END
+                        MOVE 'Y' TO WS-EOF-MONTHROLL
+                    NOT AT END
+                        IF MR-PRODUTO = "TOTAL MES"
+                            MOVE MR-LUCRO TO WS-LUCRO-PADARIA
+                        END-IF
+                END-READ
+            END-PERFORM.
+            CLOSE MONTHLY-ROLLUP-FILE.
+
+      * Pulls the school's water cost off the "TOTAL ESC." summary
+      * record that EXERCICIO9's batch mode already writes.
+       LE-CUSTO-ESCOLA.
+            MOVE 'N' TO WS-EOF-VENDORCOST.
+            MOVE 0 TO WS-CUSTO-ESCOLA.
+            OPEN INPUT VENDOR-COST-FILE.
+            IF WS-FS-VENDORCOST = "35"
+                MOVE 'Y' TO WS-EOF-VENDORCOST
+            END-IF
+            PERFORM UNTIL WS-EOF-VENDORCOST = 'Y'
+                READ VENDOR-COST-FILE
+                    AT END
+                        MOVE 'Y' TO WS-EOF-VENDORCOST
+                    NOT AT END
+                        IF VC-TURMA = "TOTAL ESC."
+                            MOVE VC-VALOR TO WS-CUSTO-ESCOLA
+                        END-IF
+                END-READ
+            END-PERFORM.
+            CLOSE VENDOR-COST-FILE.
+
+      * EXERCICIO10's fleet report has no grand-total record of its
+      * own (just one line per plate), so the fuel cost here is
+      * rolled up by adding every plate's FR-TOTAL-CUSTO as it reads.
+       LE-CUSTO-FROTA.
+            MOVE 'N' TO WS-EOF-FLEETRPT.
+            MOVE 0 TO WS-CUSTO-FROTA.
+            OPEN INPUT FLEET-FUEL-REPORT-FILE.
+            IF WS-FS-FLEETRPT = "35"
+                MOVE 'Y' TO WS-EOF-FLEETRPT
+            END-IF
+            PERFORM UNTIL WS-EOF-FLEETRPT = 'Y'
+                READ FLEET-FUEL-REPORT-FILE
+                    AT END
+                        MOVE 'Y' TO WS-EOF-FLEETRPT
+                    NOT AT END
+                        ADD FR-TOTAL-CUSTO TO WS-CUSTO-FROTA
+                END-READ
+            END-PERFORM.
+            CLOSE FLEET-FUEL-REPORT-FILE.
+
+       EXIBE-RELATORIO.
+            DISPLAY " ".
+            DISPLAY "=== RELATORIO DIARIO DE OPERACOES ===".
+            DISPLAY "LUCRO DA PADARIA (MONTHROLL): " WS-LUCRO-PADARIA.
+            DISPLAY "CUSTO DA AGUA DA ESCOLA (VENDORCOST): "
+      -         WS-CUSTO-ESCOLA.
+            DISPLAY "CUSTO DE COMBUSTIVEL DA FROTA (FLEETRPT): "
+      -         WS-CUSTO-FROTA.
+            DISPLAY "RESULTADO CONSOLIDADO DO DIA: " WS-RESULTADO-DIA.
+
+       GRAVA-RELATORIO.
+            OPEN OUTPUT DAILY-OPS-REPORT-FILE.
+            MOVE SPACES TO DAILY-OPS-REPORT-RECORD.
+            MOVE "LUCRO PADARIA" TO DO-ROTULO.
+            MOVE WS-LUCRO-PADARIA TO DO-VALOR.
+            WRITE DAILY-OPS-REPORT-RECORD.
+            MOVE SPACES TO DAILY-OPS-REPORT-RECORD.
+            MOVE "CUSTO AGUA ESCOLA" TO DO-ROTULO.
+            MOVE WS-CUSTO-ESCOLA TO DO-VALOR.
+            WRITE DAILY-OPS-REPORT-RECORD.
+            MOVE SPACES TO DAILY-OPS-REPORT-RECORD.
+            MOVE "CUSTO FROTA" TO DO-ROTULO.
+            MOVE WS-CUSTO-FROTA TO DO-VALOR.
+            WRITE DAILY-OPS-REPORT-RECORD.
+            MOVE SPACES TO DAILY-OPS-REPORT-RECORD.
+            MOVE "RESULTADO DO DIA" TO DO-ROTULO.
+            MOVE WS-RESULTADO-DIA TO DO-VALOR.
+            WRITE DAILY-OPS-REPORT-RECORD.
+            CLOSE DAILY-OPS-REPORT-FILE.
+
+       COPY "auditproc.cpy".
+
+       END PROGRAM DAILYOPS.
