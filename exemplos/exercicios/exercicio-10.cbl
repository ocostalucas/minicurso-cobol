@@ -5,22 +5,210 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. EXERCICIO10.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VEHICLE-MASTER-FILE ASSIGN TO "VEHICLEMST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRIP-LOG-FILE ASSIGN TO "TRIPLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-TRIPLOG.
+           SELECT FLEET-FUEL-REPORT-FILE ASSIGN TO "FLEETRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PARAM-CONTROL-FILE ASSIGN TO "PARAMCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PARAMCTL.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITLOG.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  VEHICLE-MASTER-FILE.
+       01  VEHICLE-MASTER-RECORD.
+           05 VM-PLACA              PIC X(10).
+           05 VM-DELIM-1            PIC X(1).
+           05 VM-KM-POR-LITRO       PIC 9(2).
+
+       FD  TRIP-LOG-FILE.
+       01  TRIP-LOG-RECORD.
+           05 TL-PLACA              PIC X(10).
+           05 TL-DELIM-1            PIC X(1).
+           05 TL-DISTANCIA          PIC 9(4).
+           05 TL-DELIM-2            PIC X(1).
+           05 TL-QTD-LITRO          PIC 9(4).
+           05 TL-DELIM-3            PIC X(1).
+           05 TL-CUSTO              PIC 9(4).
+
+       FD  FLEET-FUEL-REPORT-FILE.
+       01  FLEET-FUEL-REPORT-RECORD.
+           05 FR-PLACA              PIC X(10).
+           05 FR-DELIM-1            PIC X(1).
+           05 FR-TOTAL-LITROS       PIC 9(5).
+           05 FR-DELIM-2            PIC X(1).
+           05 FR-TOTAL-CUSTO        PIC 9(5).
+
+       FD  PARAM-CONTROL-FILE.
+           COPY "paramctl.cpy".
+
+       FD  AUDIT-TRAIL-FILE.
+           COPY "audit.cpy".
+
        WORKING-STORAGE SECTION.
            77 DISTANCIA PIC 9(4).
            77 QTD-LITRO PIC 9(4).
            77 CUSTO PIC 9(4).
+           77 WS-PLACA-BUSCA PIC X(10).
+           77 WS-KM-POR-LITRO PIC 9(2) VALUE 10.
+           77 WS-KM-POR-LITRO-PADRAO PIC 9(2) VALUE 10.
+           77 WS-FS-PARAMCTL PIC X(2).
+           77 WS-EOF-VEHICLEMST PIC X(1) VALUE 'N'.
+           77 WS-VEICULO-ACHOU PIC X(1) VALUE 'N'.
+           77 MODO PIC 9(1).
+           77 WS-FS-TRIPLOG PIC X(2).
+           77 WS-EOF-TRIPLOG PIC X(1) VALUE 'N'.
+           01 WS-TABELA-FROTA.
+               05 WS-FROTA-ENTRADA OCCURS 30 TIMES
+                       INDEXED BY WS-FROTA-IX.
+                   10 WS-FROTA-PLACA    PIC X(10).
+                   10 WS-FROTA-LITROS   PIC 9(5).
+                   10 WS-FROTA-CUSTO    PIC 9(5).
+           77 WS-FROTA-TOTAL PIC 9(2) VALUE 0.
+           77 WS-FROTA-ACHOU PIC X(1).
+           77 WS-FROTA-SUB PIC 9(2).
+           77 WS-FS-AUDITLOG PIC X(2).
+           77 WS-DATA-ATUAL PIC 9(8).
+           77 WS-HORA-ATUAL PIC 9(6).
+           77 WS-OPERADOR-ID PIC X(10).
+           77 WS-AUDIT-RESUMO PIC X(30).
+           77 WS-PROGRAMA-ATUAL PIC X(12) VALUE "EXERCICIO10".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            DISPLAY "DIGITE SEU ID DE OPERADOR:"
+            ACCEPT WS-OPERADOR-ID
+            PERFORM LE-PARAMETROS
+            DISPLAY "1 - REGISTRAR UMA VIAGEM"
+            DISPLAY "2 - RELATORIO DE COMBUSTIVEL DA FROTA (TRIPLOG)"
+            ACCEPT MODO
+            EVALUATE MODO
+             WHEN 1 PERFORM REGISTRA-VIAGEM
+                     MOVE "MODO 1 - VIAGEM REGISTRADA" TO
+                         WS-AUDIT-RESUMO
+             WHEN 2 PERFORM GERA-RELATORIO-FROTA
+                     MOVE "MODO 2 - RELATORIO FROTA" TO
+                         WS-AUDIT-RESUMO
+             WHEN OTHER DISPLAY "OPCAO INVALIDA!"
+            END-EVALUATE.
+            IF MODO = 1 OR MODO = 2
+                PERFORM GRAVA-AUDITORIA
+            END-IF.
+            GOBACK.
+
+       REGISTRA-VIAGEM.
+            DISPLAY "DIGITE A PLACA DO VEICULO:"
+            ACCEPT WS-PLACA-BUSCA
+            PERFORM BUSCA-EFICIENCIA-VEICULO
             DISPLAY "DIGITE A DISTANCIA ENTRE AS CIDADES:"
             ACCEPT DISTANCIA
-            COMPUTE QTD-LITRO = DISTANCIA/10
+            COMPUTE QTD-LITRO = DISTANCIA/WS-KM-POR-LITRO
             COMPUTE CUSTO = QTD-LITRO * 3
             DISPLAY "DISTANCIA PLANEJADA:" DISTANCIA
             DISPLAY "QUANTIDADE DE GASOLINA NECESSARIA: "QTD-LITRO
             DISPLAY "CUSTO TOTAL: "CUSTO
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+            OPEN EXTEND TRIP-LOG-FILE
+            IF WS-FS-TRIPLOG = "35"
+                OPEN OUTPUT TRIP-LOG-FILE
+            END-IF
+            MOVE SPACES TO TRIP-LOG-RECORD
+            MOVE WS-PLACA-BUSCA TO TL-PLACA
+            MOVE DISTANCIA TO TL-DISTANCIA
+            MOVE QTD-LITRO TO TL-QTD-LITRO
+            MOVE CUSTO TO TL-CUSTO
+            WRITE TRIP-LOG-RECORD
+            CLOSE TRIP-LOG-FILE.
+
+       GERA-RELATORIO-FROTA.
+            MOVE 'N' TO WS-EOF-TRIPLOG.
+            MOVE 0 TO WS-FROTA-TOTAL.
+            OPEN INPUT TRIP-LOG-FILE.
+            OPEN OUTPUT FLEET-FUEL-REPORT-FILE.
+            PERFORM UNTIL WS-EOF-TRIPLOG = 'Y'
+                READ TRIP-LOG-FILE
+                    AT END
+                        MOVE 'Y' TO WS-EOF-TRIPLOG
+                    NOT AT END
+                        PERFORM ACUMULA-FROTA
+                END-READ
+            END-PERFORM.
+            PERFORM VARYING WS-FROTA-SUB FROM 1 BY 1
+                    UNTIL WS-FROTA-SUB > WS-FROTA-TOTAL
+                DISPLAY WS-FROTA-PLACA(WS-FROTA-SUB)
+      -             " LITROS: " WS-FROTA-LITROS(WS-FROTA-SUB)
+      -             " CUSTO: " WS-FROTA-CUSTO(WS-FROTA-SUB)
+                MOVE SPACES TO FLEET-FUEL-REPORT-RECORD
+                MOVE WS-FROTA-PLACA(WS-FROTA-SUB) TO FR-PLACA
+                MOVE WS-FROTA-LITROS(WS-FROTA-SUB) TO FR-TOTAL-LITROS
+                MOVE WS-FROTA-CUSTO(WS-FROTA-SUB) TO FR-TOTAL-CUSTO
+                WRITE FLEET-FUEL-REPORT-RECORD
+            END-PERFORM.
+            CLOSE TRIP-LOG-FILE.
+            CLOSE FLEET-FUEL-REPORT-FILE.
+
+       ACUMULA-FROTA.
+            MOVE 'N' TO WS-FROTA-ACHOU.
+            PERFORM VARYING WS-FROTA-SUB FROM 1 BY 1
+                    UNTIL WS-FROTA-SUB > WS-FROTA-TOTAL
+                IF WS-FROTA-PLACA(WS-FROTA-SUB) = TL-PLACA
+                    ADD TL-QTD-LITRO TO
+                        WS-FROTA-LITROS(WS-FROTA-SUB)
+                    ADD TL-CUSTO TO WS-FROTA-CUSTO(WS-FROTA-SUB)
+                    MOVE 'S' TO WS-FROTA-ACHOU
+                END-IF
+            END-PERFORM.
+            IF WS-FROTA-ACHOU = 'N' AND WS-FROTA-TOTAL < 30
+                ADD 1 TO WS-FROTA-TOTAL
+                MOVE TL-PLACA TO WS-FROTA-PLACA(WS-FROTA-TOTAL)
+                MOVE TL-QTD-LITRO TO WS-FROTA-LITROS(WS-FROTA-TOTAL)
+                MOVE TL-CUSTO TO WS-FROTA-CUSTO(WS-FROTA-TOTAL)
+            END-IF.
+
+       BUSCA-EFICIENCIA-VEICULO.
+            MOVE WS-KM-POR-LITRO-PADRAO TO WS-KM-POR-LITRO.
+            MOVE 'N' TO WS-EOF-VEHICLEMST.
+            MOVE 'N' TO WS-VEICULO-ACHOU.
+            OPEN INPUT VEHICLE-MASTER-FILE.
+            PERFORM UNTIL WS-EOF-VEHICLEMST = 'Y'
+                    OR WS-VEICULO-ACHOU = 'S'
+                READ VEHICLE-MASTER-FILE
+                    AT END
+                        MOVE 'Y' TO WS-EOF-VEHICLEMST
+                    NOT AT END
+                        IF VM-PLACA = WS-PLACA-BUSCA
+                            MOVE VM-KM-POR-LITRO TO WS-KM-POR-LITRO
+                            MOVE 'S' TO WS-VEICULO-ACHOU
+                        END-IF
+                END-READ
+            END-PERFORM.
+            CLOSE VEHICLE-MASTER-FILE.
+            IF WS-VEICULO-ACHOU = 'N'
+                DISPLAY "VEICULO NAO CADASTRADO, USANDO "
+      -             WS-KM-POR-LITRO-PADRAO " KM/L"
+            END-IF.
+
+      * Overrides the built-in default fuel ratio above from the
+      * shared PARAMCTL control card when one has been deployed.
+       LE-PARAMETROS.
+            OPEN INPUT PARAM-CONTROL-FILE.
+            IF WS-FS-PARAMCTL = "00"
+                READ PARAM-CONTROL-FILE
+                    NOT AT END
+                        MOVE PC-KM-POR-LITRO TO WS-KM-POR-LITRO-PADRAO
+                END-READ
+                CLOSE PARAM-CONTROL-FILE
+            END-IF.
+
+       COPY "auditproc.cpy".
+
+       END PROGRAM EXERCICIO10.
