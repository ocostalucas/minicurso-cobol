@@ -5,21 +5,221 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. EXERCICIO7.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BILLING-HISTORY-FILE ASSIGN TO "BILLHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-BILLHIST.
+           SELECT PARAM-CONTROL-FILE ASSIGN TO "PARAMCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PARAMCTL.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITLOG.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  BILLING-HISTORY-FILE.
+       01  BILLING-HISTORY-RECORD.
+           05 BH-VALOR              PIC 9(4)V99.
+           05 BH-DELIM-1            PIC X(1).
+           05 BH-DIAS-ATRASO        PIC 9(3).
+           05 BH-DELIM-2            PIC X(1).
+           05 BH-MULTA              PIC 9(4)V99.
+           05 BH-DELIM-3            PIC X(1).
+           05 BH-TOTAL-PAGAR        PIC 9(4)V99.
+           05 BH-DELIM-4            PIC X(1).
+           05 BH-DATA-VENCIMENTO    PIC 9(8).
+
+       FD  PARAM-CONTROL-FILE.
+           COPY "paramctl.cpy".
+
+       FD  AUDIT-TRAIL-FILE.
+           COPY "audit.cpy".
+
        WORKING-STORAGE SECTION.
            77 salario pic 9(4)v99.
            77 qwatts pic 9(4)v99.
            77 valor pic 9(4)v99.
+           01 WS-TABELA-TAXAS.
+               05 WS-FAIXA-ENTRADA OCCURS 3 TIMES
+                       INDEXED BY WS-FAIXA-IX.
+                   10 WS-FAIXA-LIMITE   PIC 9(4)V99.
+                   10 WS-FAIXA-TAXA     PIC 9V9999.
+           77 WS-TAXA PIC 9V9999.
+           77 WS-FAIXA-SUB PIC 9(1).
+           77 MODO PIC 9(1).
+           77 WS-FS-BILLHIST PIC X(2).
+           77 WS-FS-PARAMCTL PIC X(2).
+           77 WS-TAXA-MULTA PIC 9V99 VALUE 0.02.
+           77 WS-DIAS-ATRASO PIC 9(3).
+           77 WS-MULTA PIC 9(4)V99.
+           77 WS-TOTAL-PAGAR PIC 9(4)V99.
+           77 WS-DATA-HOJE PIC 9(8).
+           77 WS-ULT-VENCIMENTO PIC 9(8).
+           77 WS-PROX-VENCIMENTO PIC 9(8).
+           01 WS-TABELA-DIAS-ACUM VALUE
+               "000031059090120151181212243273304334".
+               05 WS-DIAS-ACUM-MES PIC 9(3) OCCURS 12 TIMES.
+           77 WS-DATA-CONV-ENTRADA PIC 9(8).
+           77 WS-DATA-CONV-ANO PIC 9(4).
+           77 WS-DATA-CONV-MES PIC 9(2).
+           77 WS-DATA-CONV-DIA PIC 9(2).
+           77 WS-DATA-CONV-BISSEXTOS PIC 9(4).
+           77 WS-DATA-CONV-JULIANO PIC 9(9).
+           77 WS-JULIANO-HOJE PIC 9(9).
+           77 WS-JULIANO-VENC PIC 9(9).
+           77 WS-TEM-HISTORICO PIC X(1) VALUE 'N'.
+           77 WS-EOF-BILLHIST PIC X(1) VALUE 'N'.
+           77 WS-FS-AUDITLOG PIC X(2).
+           77 WS-DATA-ATUAL PIC 9(8).
+           77 WS-HORA-ATUAL PIC 9(6).
+           77 WS-OPERADOR-ID PIC X(10).
+           77 WS-AUDIT-RESUMO PIC X(30).
+           77 WS-PROGRAMA-ATUAL PIC X(12) VALUE "EXERCICIO7".
+           COPY "currency.cpy".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "Digite seu salario:"
-            accept salario
-            display "Digite a qtd de qWatts"
-            accept qwatts
-            compute valor = (salario*0.01)*qwatts
-            display "valor a ser pago:" valor
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+            DISPLAY "DIGITE SEU ID DE OPERADOR:"
+            ACCEPT WS-OPERADOR-ID
+            PERFORM INICIALIZA-TAXAS
+            PERFORM LE-PARAMETROS
+            DISPLAY "1 - CALCULAR FATURA"
+            DISPLAY "2 - CALCULAR FATURA E REGISTRAR NO HISTORICO"
+            ACCEPT MODO
+            PERFORM VALIDA-SALARIO
+            PERFORM VALIDA-QWATTS
+            PERFORM DETERMINA-TAXA
+            compute valor = (salario*WS-TAXA)*qwatts
+            MOVE valor TO CUR-VALOR-NUMERICO
+            MOVE CUR-VALOR-NUMERICO TO CUR-VALOR-EDITADO
+            display "valor a ser pago:" CUR-VALOR-EDITADO
+            MOVE "FATURA CALCULADA" TO WS-AUDIT-RESUMO
+            IF MODO = 2
+                PERFORM REGISTRA-FATURA
+                MOVE "FATURA CALCULADA E REGISTRADA" TO WS-AUDIT-RESUMO
+            END-IF.
+            PERFORM GRAVA-AUDITORIA
+            GOBACK.
+
+       REGISTRA-FATURA.
+            ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+            PERFORM BUSCA-ULTIMO-VENCIMENTO
+            MOVE 0 TO WS-DIAS-ATRASO
+            IF WS-TEM-HISTORICO = 'Y'
+                MOVE WS-DATA-HOJE TO WS-DATA-CONV-ENTRADA
+                PERFORM CONVERTE-DATA-JULIANA
+                MOVE WS-DATA-CONV-JULIANO TO WS-JULIANO-HOJE
+                MOVE WS-ULT-VENCIMENTO TO WS-DATA-CONV-ENTRADA
+                PERFORM CONVERTE-DATA-JULIANA
+                MOVE WS-DATA-CONV-JULIANO TO WS-JULIANO-VENC
+                IF WS-JULIANO-HOJE > WS-JULIANO-VENC
+                    COMPUTE WS-DIAS-ATRASO =
+                        WS-JULIANO-HOJE - WS-JULIANO-VENC
+                END-IF
+            END-IF
+            COMPUTE WS-MULTA = VALOR * WS-TAXA-MULTA * WS-DIAS-ATRASO
+            COMPUTE WS-TOTAL-PAGAR = VALOR + WS-MULTA
+            MOVE WS-MULTA TO CUR-VALOR-NUMERICO
+            MOVE CUR-VALOR-NUMERICO TO CUR-VALOR-EDITADO
+            DISPLAY "MULTA POR ATRASO: " CUR-VALOR-EDITADO
+            MOVE WS-TOTAL-PAGAR TO CUR-VALOR-NUMERICO
+            MOVE CUR-VALOR-NUMERICO TO CUR-VALOR-EDITADO
+            DISPLAY "TOTAL A PAGAR: " CUR-VALOR-EDITADO
+            COMPUTE WS-PROX-VENCIMENTO = WS-DATA-HOJE + 30
+            OPEN EXTEND BILLING-HISTORY-FILE
+            IF WS-FS-BILLHIST = "35"
+                OPEN OUTPUT BILLING-HISTORY-FILE
+            END-IF
+            MOVE SPACES TO BILLING-HISTORY-RECORD
+            MOVE VALOR TO BH-VALOR
+            MOVE WS-DIAS-ATRASO TO BH-DIAS-ATRASO
+            MOVE WS-MULTA TO BH-MULTA
+            MOVE WS-TOTAL-PAGAR TO BH-TOTAL-PAGAR
+            MOVE WS-PROX-VENCIMENTO TO BH-DATA-VENCIMENTO
+            WRITE BILLING-HISTORY-RECORD
+            CLOSE BILLING-HISTORY-FILE.
+
+      * Sequentially scans the history file for the due date on the
+      * most recently written bill, so a late fee can be derived from
+      * a real prior-bill comparison instead of an operator guess.
+       BUSCA-ULTIMO-VENCIMENTO.
+            MOVE 'N' TO WS-EOF-BILLHIST
+            MOVE 'N' TO WS-TEM-HISTORICO
+            OPEN INPUT BILLING-HISTORY-FILE
+            IF WS-FS-BILLHIST = "00"
+                PERFORM UNTIL WS-EOF-BILLHIST = 'Y'
+                    READ BILLING-HISTORY-FILE
+                        AT END
+                            MOVE 'Y' TO WS-EOF-BILLHIST
+                        NOT AT END
+                            MOVE 'Y' TO WS-TEM-HISTORICO
+                            MOVE BH-DATA-VENCIMENTO
+                                TO WS-ULT-VENCIMENTO
+                    END-READ
+                END-PERFORM
+                CLOSE BILLING-HISTORY-FILE
+            END-IF.
+
+      * Converts a YYYYMMDD date in WS-DATA-CONV-ENTRADA into an
+      * ordinal day count in WS-DATA-CONV-JULIANO, so two dates can be
+      * subtracted correctly across a month or year boundary instead
+      * of subtracting the raw YYYYMMDD integers.
+       CONVERTE-DATA-JULIANA.
+            MOVE WS-DATA-CONV-ENTRADA(1:4) TO WS-DATA-CONV-ANO
+            MOVE WS-DATA-CONV-ENTRADA(5:2) TO WS-DATA-CONV-MES
+            MOVE WS-DATA-CONV-ENTRADA(7:2) TO WS-DATA-CONV-DIA
+            DIVIDE WS-DATA-CONV-ANO BY 4 GIVING WS-DATA-CONV-BISSEXTOS
+            COMPUTE WS-DATA-CONV-JULIANO =
+                (WS-DATA-CONV-ANO * 365) + WS-DATA-CONV-BISSEXTOS
+                + WS-DIAS-ACUM-MES(WS-DATA-CONV-MES)
+                + WS-DATA-CONV-DIA.
+
+       INICIALIZA-TAXAS.
+            MOVE 0100.00 TO WS-FAIXA-LIMITE(1).
+            MOVE 0.0100  TO WS-FAIXA-TAXA(1).
+            MOVE 0300.00 TO WS-FAIXA-LIMITE(2).
+            MOVE 0.0150  TO WS-FAIXA-TAXA(2).
+            MOVE 9999.99 TO WS-FAIXA-LIMITE(3).
+            MOVE 0.0200  TO WS-FAIXA-TAXA(3).
+
+      * Overrides the built-in tiered rates and the late-fee rate
+      * above from the shared PARAMCTL control card when one has
+      * been deployed, so they can be tuned without recompiling.
+       LE-PARAMETROS.
+            OPEN INPUT PARAM-CONTROL-FILE.
+            IF WS-FS-PARAMCTL = "00"
+                READ PARAM-CONTROL-FILE
+                    NOT AT END
+                        MOVE PC-TAXA-FAIXA1 TO WS-FAIXA-TAXA(1)
+                        MOVE PC-TAXA-FAIXA2 TO WS-FAIXA-TAXA(2)
+                        MOVE PC-TAXA-FAIXA3 TO WS-FAIXA-TAXA(3)
+                        MOVE PC-TAXA-MULTA TO WS-TAXA-MULTA
+                END-READ
+                CLOSE PARAM-CONTROL-FILE
+            END-IF.
+
+       DETERMINA-TAXA.
+            MOVE WS-FAIXA-TAXA(3) TO WS-TAXA.
+            PERFORM VARYING WS-FAIXA-SUB FROM 1 BY 1
+                    UNTIL WS-FAIXA-SUB > 3
+                IF QWATTS NOT > WS-FAIXA-LIMITE(WS-FAIXA-SUB)
+                    MOVE WS-FAIXA-TAXA(WS-FAIXA-SUB) TO WS-TAXA
+                    MOVE 4 TO WS-FAIXA-SUB
+                END-IF
+            END-PERFORM.
+
+       COPY "numval.cpy"
+           REPLACING ==:CAMPO:== BY ==SALARIO==
+                     ==:MENSAGEM:== BY =="DIGITE SEU SALARIO:"==.
+
+       COPY "numval.cpy"
+           REPLACING ==:CAMPO:== BY ==QWATTS==
+                     ==:MENSAGEM:== BY =="DIGITE A QTD DE QWATTS:"==.
+
+       COPY "auditproc.cpy".
+
+       END PROGRAM EXERCICIO7.
