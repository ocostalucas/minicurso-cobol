@@ -5,21 +5,171 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. EXERCICIO13.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMASTER"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CENSUS-REPORT-FILE ASSIGN TO "CENSUSRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITLOG.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+       01  EMPLOYEE-MASTER-RECORD.
+           05 EM-ID                 PIC X(10).
+           05 EM-DELIM-1            PIC X(1).
+           05 EM-NOME               PIC X(10).
+           05 EM-DELIM-2            PIC X(1).
+           05 EM-SEXO               PIC X(1).
+           05 EM-DELIM-3            PIC X(1).
+           05 EM-DEPARTAMENTO       PIC X(10).
+
+       FD  CENSUS-REPORT-FILE.
+       01  CENSUS-REPORT-RECORD.
+           05 CS-ROTULO             PIC X(15).
+           05 CS-DELIM-1            PIC X(1).
+           05 CS-QUANTIDADE         PIC 9(4).
+
+       FD  AUDIT-TRAIL-FILE.
+           COPY "audit.cpy".
+
        WORKING-STORAGE SECTION.
            77 WRK-HOMENS PIC 9(4).
            77 WRK-MULHERES PIC 9(4).
            77 TOTAL PIC 9(4).
+           77 MODO PIC 9(1).
+           77 WS-EOF-EMPMASTER PIC X(1) VALUE 'N'.
+           77 WS-PERC-HOMENS PIC 9(3)V99.
+           77 WS-PERC-MULHERES PIC 9(3)V99.
+           01 WS-TABELA-DEPARTAMENTOS.
+               05 WS-DEPTO-ENTRADA OCCURS 20 TIMES
+                       INDEXED BY WS-DEPTO-IX.
+                   10 WS-DEPTO-NOME      PIC X(10).
+                   10 WS-DEPTO-HOMENS    PIC 9(4).
+                   10 WS-DEPTO-MULHERES  PIC 9(4).
+           77 WS-DEPTO-TOTAL PIC 9(2) VALUE 0.
+           77 WS-DEPTO-ACHOU PIC X(1).
+           77 WS-DEPTO-SUB PIC 9(2).
+           77 WS-FS-AUDITLOG PIC X(2).
+           77 WS-DATA-ATUAL PIC 9(8).
+           77 WS-HORA-ATUAL PIC 9(6).
+           77 WS-OPERADOR-ID PIC X(10).
+           77 WS-AUDIT-RESUMO PIC X(30).
+           77 WS-PROGRAMA-ATUAL PIC X(12) VALUE "EXERCICIO13".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            DISPLAY "DIGITE SEU ID DE OPERADOR:"
+            ACCEPT WS-OPERADOR-ID
+            DISPLAY "1 - INFORMAR CONTAGEM MANUAL"
+            DISPLAY "2 - CENSO A PARTIR DO QUADRO DE FUNCIONARIOS"
+      -         " (EMPMASTER)"
+            ACCEPT MODO
+            EVALUATE MODO
+             WHEN 1 PERFORM CONTAGEM-MANUAL
+                     MOVE "MODO 1 - CONTAGEM MANUAL" TO WS-AUDIT-RESUMO
+             WHEN 2 PERFORM CENSO-FUNCIONARIOS
+                     MOVE "MODO 2 - CENSO EMPMASTER" TO WS-AUDIT-RESUMO
+             WHEN OTHER DISPLAY "OPCAO INVALIDA!"
+            END-EVALUATE.
+            PERFORM COMPARA-E-EXIBE.
+            IF MODO = 1 OR MODO = 2
+                PERFORM GRAVA-AUDITORIA
+            END-IF.
+            GOBACK.
+
+       CONTAGEM-MANUAL.
             DISPLAY "DIGITE A QTD DE HOMENS"
             ACCEPT WRK-HOMENS
             DISPLAY "DIGITE A QTD DE MULHERES"
-            ACCEPT WRK-MULHERES
-      *     DISPLAY "HOMENS:" WRK-HOMENS "MULHERES:" WRK-MULHERES
+            ACCEPT WRK-MULHERES.
+
+       CENSO-FUNCIONARIOS.
+            MOVE 0 TO WRK-HOMENS.
+            MOVE 0 TO WRK-MULHERES.
+            MOVE 0 TO WS-DEPTO-TOTAL.
+            MOVE 'N' TO WS-EOF-EMPMASTER.
+            OPEN INPUT EMPLOYEE-MASTER-FILE.
+            PERFORM UNTIL WS-EOF-EMPMASTER = 'Y'
+                READ EMPLOYEE-MASTER-FILE
+                    AT END
+                        MOVE 'Y' TO WS-EOF-EMPMASTER
+                    NOT AT END
+                        IF EM-SEXO = "M"
+                            ADD 1 TO WRK-HOMENS
+                        ELSE
+                            ADD 1 TO WRK-MULHERES
+                        END-IF
+                        PERFORM ACUMULA-DEPARTAMENTO
+                END-READ
+            END-PERFORM.
+            CLOSE EMPLOYEE-MASTER-FILE.
+            OPEN OUTPUT CENSUS-REPORT-FILE.
+            MOVE SPACES TO CENSUS-REPORT-RECORD.
+            MOVE "HOMENS" TO CS-ROTULO.
+            MOVE WRK-HOMENS TO CS-QUANTIDADE.
+            WRITE CENSUS-REPORT-RECORD.
+            MOVE SPACES TO CENSUS-REPORT-RECORD.
+            MOVE "MULHERES" TO CS-ROTULO.
+            MOVE WRK-MULHERES TO CS-QUANTIDADE.
+            WRITE CENSUS-REPORT-RECORD.
+            PERFORM GRAVA-SUBTOTAIS-DEPARTAMENTO.
+            CLOSE CENSUS-REPORT-FILE.
+
+      * Keeps a running HOMENS/MULHERES count per distinct
+      * EM-DEPARTAMENTO seen so far, so the census can break the
+      * totals down by department and not just for the whole file.
+       ACUMULA-DEPARTAMENTO.
+            MOVE 'N' TO WS-DEPTO-ACHOU.
+            PERFORM VARYING WS-DEPTO-SUB FROM 1 BY 1
+                    UNTIL WS-DEPTO-SUB > WS-DEPTO-TOTAL
+                IF WS-DEPTO-NOME(WS-DEPTO-SUB) = EM-DEPARTAMENTO
+                    IF EM-SEXO = "M"
+                        ADD 1 TO WS-DEPTO-HOMENS(WS-DEPTO-SUB)
+                    ELSE
+                        ADD 1 TO WS-DEPTO-MULHERES(WS-DEPTO-SUB)
+                    END-IF
+                    MOVE 'S' TO WS-DEPTO-ACHOU
+                END-IF
+            END-PERFORM.
+            IF WS-DEPTO-ACHOU = 'N' AND WS-DEPTO-TOTAL < 20
+                ADD 1 TO WS-DEPTO-TOTAL
+                MOVE EM-DEPARTAMENTO TO WS-DEPTO-NOME(WS-DEPTO-TOTAL)
+                MOVE 0 TO WS-DEPTO-HOMENS(WS-DEPTO-TOTAL)
+                MOVE 0 TO WS-DEPTO-MULHERES(WS-DEPTO-TOTAL)
+                IF EM-SEXO = "M"
+                    MOVE 1 TO WS-DEPTO-HOMENS(WS-DEPTO-TOTAL)
+                ELSE
+                    MOVE 1 TO WS-DEPTO-MULHERES(WS-DEPTO-TOTAL)
+                END-IF
+            END-IF.
+
+       GRAVA-SUBTOTAIS-DEPARTAMENTO.
+            PERFORM VARYING WS-DEPTO-SUB FROM 1 BY 1
+                    UNTIL WS-DEPTO-SUB > WS-DEPTO-TOTAL
+                DISPLAY WS-DEPTO-NOME(WS-DEPTO-SUB)
+      -             " HOMENS: " WS-DEPTO-HOMENS(WS-DEPTO-SUB)
+      -             " MULHERES: " WS-DEPTO-MULHERES(WS-DEPTO-SUB)
+                MOVE SPACES TO CENSUS-REPORT-RECORD
+                STRING WS-DEPTO-NOME(WS-DEPTO-SUB) DELIMITED BY SPACE
+                    "-M" DELIMITED BY SIZE
+                    INTO CS-ROTULO
+                MOVE WS-DEPTO-HOMENS(WS-DEPTO-SUB) TO CS-QUANTIDADE
+                WRITE CENSUS-REPORT-RECORD
+                MOVE SPACES TO CENSUS-REPORT-RECORD
+                STRING WS-DEPTO-NOME(WS-DEPTO-SUB) DELIMITED BY SPACE
+                    "-F" DELIMITED BY SIZE
+                    INTO CS-ROTULO
+                MOVE WS-DEPTO-MULHERES(WS-DEPTO-SUB) TO CS-QUANTIDADE
+                WRITE CENSUS-REPORT-RECORD
+            END-PERFORM.
+
+       COMPARA-E-EXIBE.
             ADD WRK-HOMENS, WRK-MULHERES GIVING TOTAL
             IF WRK-HOMENS = WRK-MULHERES THEN
                 DISPLAY "IGUAIS"
@@ -31,5 +181,15 @@
                 DISPLAY "MULHERES"
             END-IF
             DISPLAY "TOTAL DE PESSOAS:" TOTAL
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+            IF TOTAL > 0
+                COMPUTE WS-PERC-HOMENS =
+                    (WRK-HOMENS * 100) / TOTAL
+                COMPUTE WS-PERC-MULHERES =
+                    (WRK-MULHERES * 100) / TOTAL
+                DISPLAY "PERCENTUAL HOMENS: " WS-PERC-HOMENS "%"
+                DISPLAY "PERCENTUAL MULHERES: " WS-PERC-MULHERES "%"
+            END-IF.
+
+       COPY "auditproc.cpy".
+
+       END PROGRAM EXERCICIO13.
