@@ -5,23 +5,100 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. EXERCICIO18.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PATIENT-BMI-HISTORY-FILE ASSIGN TO "BMIHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-BMIHIST.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITLOG.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  PATIENT-BMI-HISTORY-FILE.
+       01  PATIENT-BMI-HISTORY-RECORD.
+           05 BH-PACIENTE-ID        PIC X(10).
+           05 BH-DELIM-1            PIC X(1).
+           05 BH-RESULTADO          PIC 9(3)V99.
+           05 BH-DELIM-2            PIC X(1).
+           05 BH-DATA               PIC 9(8).
+
+       FD  AUDIT-TRAIL-FILE.
+           COPY "audit.cpy".
+
        WORKING-STORAGE SECTION.
            01 SEXO PIC A(1).
            01 PESO PIC 9(3).
-           01 ALTURA PIC 9(1)V99.
+           01 ALTURA PIC 9(2)V99.
            01 RESULTADO PIC 9(3)V99.
+           77 WS-PACIENTE-ID PIC X(10).
+           77 MODO PIC 9(1).
+           77 WS-FS-BMIHIST PIC X(2).
+           77 WS-EOF-BMIHIST PIC X(1) VALUE 'N'.
+           77 WS-RESULTADO-ANTERIOR PIC 9(3)V99.
+           77 WS-PRIMEIRO-REGISTRO PIC X(1).
+           77 WS-UNIDADE-ALTURA PIC A(1).
+           77 WS-PES PIC 9(1).
+           77 WS-POLEGADAS PIC 9(2)V9.
+           77 WS-TOTAL-POLEGADAS PIC 9(3)V9.
+           77 WS-ALTURA-CM PIC 9(3)V99.
+           77 WS-DATA-ATUAL PIC 9(8).
+           77 WS-HORA-ATUAL PIC 9(6).
+           77 WS-FS-AUDITLOG PIC X(2).
+           77 WS-OPERADOR-ID PIC X(10).
+           77 WS-AUDIT-RESUMO PIC X(30).
+           77 WS-PROGRAMA-ATUAL PIC X(12) VALUE "EXERCICIO18".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            DISPLAY "DIGITE SEU ID DE OPERADOR:"
+            ACCEPT WS-OPERADOR-ID
+            DISPLAY "1 - CALCULAR IMC DE UM PACIENTE"
+            DISPLAY "2 - RELATORIO DE TENDENCIA (BMIHIST)"
+            ACCEPT MODO
+            EVALUATE MODO
+             WHEN 1 PERFORM CALCULA-IMC
+                     MOVE "MODO 1 - CALCULO DE IMC" TO WS-AUDIT-RESUMO
+                     PERFORM GRAVA-AUDITORIA
+             WHEN 2 PERFORM RELATORIO-TENDENCIA
+                     MOVE "MODO 2 - TENDENCIA BMIHIST" TO
+                         WS-AUDIT-RESUMO
+                     PERFORM GRAVA-AUDITORIA
+             WHEN OTHER DISPLAY "OPCAO INVALIDA!"
+            END-EVALUATE.
+            GOBACK.
+
+       CALCULA-IMC.
+            DISPLAY "DIGITE A IDENTIFICACAO DO PACIENTE:"
+            ACCEPT WS-PACIENTE-ID
             DISPLAY "DIGITE O SEXO:"
             ACCEPT SEXO
-            DISPLAY "DIGITE O PESO:"
-            ACCEPT PESO
-            DISPLAY "DIGITE A ALTURA:"
-            ACCEPT ALTURA
+            PERFORM VALIDA-PESO
+            DISPLAY "UNIDADE DA ALTURA (M=METROS, C=CENTIMETROS, "
+      -         "P=PES/POLEGADAS):"
+            ACCEPT WS-UNIDADE-ALTURA
+            IF WS-UNIDADE-ALTURA = 'P' OR WS-UNIDADE-ALTURA = 'p' THEN
+                DISPLAY "DIGITE OS PES:"
+                ACCEPT WS-PES
+                DISPLAY "DIGITE AS POLEGADAS:"
+                ACCEPT WS-POLEGADAS
+                COMPUTE WS-TOTAL-POLEGADAS =
+                    (WS-PES * 12) + WS-POLEGADAS
+                COMPUTE ALTURA ROUNDED = WS-TOTAL-POLEGADAS * 0.0254
+            ELSE
+                IF WS-UNIDADE-ALTURA = 'C' OR WS-UNIDADE-ALTURA = 'c'
+                        THEN
+                    DISPLAY "DIGITE A ALTURA EM CENTIMETROS:"
+                    ACCEPT WS-ALTURA-CM
+                    COMPUTE ALTURA ROUNDED = WS-ALTURA-CM / 100
+                ELSE
+                    DISPLAY "DIGITE A ALTURA EM METROS:"
+                    ACCEPT ALTURA
+                END-IF
+            END-IF
 
             IF SEXO = 'M' OR SEXO = 'm' THEN
                 DISPLAY "SEXO MASACULINO"
@@ -34,7 +111,9 @@
                         DISPLAY "VOCẼ ESTÁ NO PESO IDEAL"
                     ELSE
                         DISPLAY "VOCÊ ESTÁ ABAIXO DO PESO IDEAL"
+                    END-IF
                 END-IF
+                PERFORM GRAVA-HISTORICO-IMC
             ELSE
                 IF SEXO = 'F' OR SEXO = 'f' THEN
                     DISPLAY "SEXO FEMININO"
@@ -46,11 +125,73 @@
                             DISPLAY "VOCÊ ESTÁ NO PESO IDEAL"
                         ELSE
                             DISPLAY "VOCÊ ESTÁ ABAIXO DO PESO IDEAL"
+                        END-IF
                     END-IF
+                    PERFORM GRAVA-HISTORICO-IMC
                 ELSE
                     DISPLAY "DIGITE 'F' OU 'M' PARA O SEXO! - OU - INFOR"
       -"MAÇÕES EQUIVOCADAS"
-                 END-IF
+                END-IF
+            END-IF.
+
+       GRAVA-HISTORICO-IMC.
+            ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD
+            OPEN EXTEND PATIENT-BMI-HISTORY-FILE
+            IF WS-FS-BMIHIST = "35"
+                OPEN OUTPUT PATIENT-BMI-HISTORY-FILE
             END-IF
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+            MOVE SPACES TO PATIENT-BMI-HISTORY-RECORD
+            MOVE WS-PACIENTE-ID TO BH-PACIENTE-ID
+            MOVE RESULTADO TO BH-RESULTADO
+            MOVE WS-DATA-ATUAL TO BH-DATA
+            WRITE PATIENT-BMI-HISTORY-RECORD
+            CLOSE PATIENT-BMI-HISTORY-FILE.
+
+       RELATORIO-TENDENCIA.
+            DISPLAY "DIGITE A IDENTIFICACAO DO PACIENTE:"
+            ACCEPT WS-PACIENTE-ID
+            MOVE 'N' TO WS-EOF-BMIHIST.
+            MOVE 'S' TO WS-PRIMEIRO-REGISTRO.
+            OPEN INPUT PATIENT-BMI-HISTORY-FILE.
+            PERFORM UNTIL WS-EOF-BMIHIST = 'Y'
+                READ PATIENT-BMI-HISTORY-FILE
+                    AT END
+                        MOVE 'Y' TO WS-EOF-BMIHIST
+                    NOT AT END
+                        IF BH-PACIENTE-ID = WS-PACIENTE-ID
+                            IF WS-PRIMEIRO-REGISTRO = 'S'
+                                DISPLAY BH-DATA " " BH-RESULTADO
+      -                             " (PRIMEIRO REGISTRO)"
+                                MOVE 'N' TO WS-PRIMEIRO-REGISTRO
+                            ELSE
+                                IF BH-RESULTADO > WS-RESULTADO-ANTERIOR
+                                    DISPLAY BH-DATA " " BH-RESULTADO
+      -                                 " (SUBIU)"
+                                ELSE
+                                    IF BH-RESULTADO <
+                                            WS-RESULTADO-ANTERIOR
+                                        DISPLAY BH-DATA " "
+      -                                     BH-RESULTADO " (CAIU)"
+                                    ELSE
+                                        DISPLAY BH-DATA " "
+      -                                     BH-RESULTADO " (ESTAVEL)"
+                                    END-IF
+                                END-IF
+                            END-IF
+                            MOVE BH-RESULTADO TO WS-RESULTADO-ANTERIOR
+                        END-IF
+                END-READ
+            END-PERFORM.
+            CLOSE PATIENT-BMI-HISTORY-FILE.
+            IF WS-PRIMEIRO-REGISTRO = 'S'
+                DISPLAY "NENHUM HISTORICO ENCONTRADO PARA ESSE"
+      -             " PACIENTE"
+            END-IF.
+
+       COPY "numval.cpy"
+           REPLACING ==:CAMPO:== BY ==PESO==
+                     ==:MENSAGEM:== BY =="DIGITE O PESO:"==.
+
+       COPY "auditproc.cpy".
+
+       END PROGRAM EXERCICIO18.
