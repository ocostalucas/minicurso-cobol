@@ -1,15 +1,98 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. EXERCICIO1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUTTING-LIST-FILE ASSIGN TO "CUTLIST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CUTTING-REPORT-FILE ASSIGN TO "CUTREPORT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITLOG.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CUTTING-LIST-FILE.
+       01  CUTTING-LIST-RECORD.
+           05 CL-LADO              PIC 9(3).
+
+       FD  CUTTING-REPORT-FILE.
+       01  CUTTING-REPORT-RECORD.
+           05 CR-LADO               PIC 9(3).
+           05 CR-DELIM-1            PIC X(1) VALUE SPACE.
+           05 CR-AREA               PIC 9(3).
+           05 CR-DELIM-2            PIC X(1) VALUE SPACE.
+           05 CR-PERIMETRO          PIC 9(4).
+
+       FD  AUDIT-TRAIL-FILE.
+           COPY "audit.cpy".
+
        WORKING-STORAGE SECTION.
            77 AREA_QUADRADO PIC 9(3).
            77 RESULTADO PIC 9(3).
+           77 PERIMETRO PIC 9(4).
+           77 MODO PIC 9(1).
+           77 WS-EOF-CUTLIST PIC X(1) VALUE 'N'.
+           77 WS-FS-AUDITLOG PIC X(2).
+           77 WS-DATA-ATUAL PIC 9(8).
+           77 WS-HORA-ATUAL PIC 9(6).
+           77 WS-OPERADOR-ID PIC X(10).
+           77 WS-AUDIT-RESUMO PIC X(30).
+           77 WS-PROGRAMA-ATUAL PIC X(12) VALUE "EXERCICIO1".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            DISPLAY "DIGITE SEU ID DE OPERADOR:"
+            ACCEPT WS-OPERADOR-ID
+            DISPLAY "1 - INFORME UM LADO"
+            DISPLAY "2 - PROCESSAR LISTA DE CORTE (ARQUIVO)"
+            ACCEPT MODO
+            EVALUATE MODO
+             WHEN 1 PERFORM CALCULA-UM-LADO
+                     MOVE "MODO 1 - UM LADO" TO WS-AUDIT-RESUMO
+                     PERFORM GRAVA-AUDITORIA
+             WHEN 2 PERFORM PROCESSA-LISTA-CORTE
+                     MOVE "MODO 2 - LOTE CUTLIST" TO WS-AUDIT-RESUMO
+                     PERFORM GRAVA-AUDITORIA
+             WHEN OTHER DISPLAY "OPCAO INVALIDA!"
+            END-EVALUATE.
+            GOBACK.
+
+       CALCULA-UM-LADO.
             DISPLAY "DIGITE A AREA DO QUADRADO:"
             ACCEPT AREA_QUADRADO
             COMPUTE RESULTADO = AREA_QUADRADO*AREA_QUADRADO
+            COMPUTE PERIMETRO = AREA_QUADRADO*4
             DISPLAY "RESULTADO " RESULTADO
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
\ No newline at end of file
+            DISPLAY "PERIMETRO " PERIMETRO.
+
+       PROCESSA-LISTA-CORTE.
+            MOVE 'N' TO WS-EOF-CUTLIST.
+            OPEN INPUT CUTTING-LIST-FILE.
+            OPEN OUTPUT CUTTING-REPORT-FILE.
+            PERFORM UNTIL WS-EOF-CUTLIST = 'Y'
+                READ CUTTING-LIST-FILE
+                    AT END
+                        MOVE 'Y' TO WS-EOF-CUTLIST
+                    NOT AT END
+                        MOVE CL-LADO TO AREA_QUADRADO
+                        COMPUTE RESULTADO =
+                            AREA_QUADRADO*AREA_QUADRADO
+                        COMPUTE PERIMETRO = AREA_QUADRADO*4
+                        DISPLAY "LADO " AREA_QUADRADO
+                            " AREA " RESULTADO
+                            " PERIMETRO " PERIMETRO
+                        MOVE SPACES TO CUTTING-REPORT-RECORD
+                        MOVE AREA_QUADRADO TO CR-LADO
+                        MOVE RESULTADO TO CR-AREA
+                        MOVE PERIMETRO TO CR-PERIMETRO
+                        WRITE CUTTING-REPORT-RECORD
+                END-READ
+            END-PERFORM.
+            CLOSE CUTTING-LIST-FILE.
+            CLOSE CUTTING-REPORT-FILE.
+
+       COPY "auditproc.cpy".
+
+       END PROGRAM EXERCICIO1.
