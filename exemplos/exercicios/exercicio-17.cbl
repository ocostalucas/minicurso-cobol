@@ -5,26 +5,66 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. EXERCICIO17.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRORLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-ERRORLOG.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITLOG.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  ERROR-LOG-FILE.
+       01  ERROR-LOG-RECORD.
+           05 EL-DATA               PIC 9(8).
+           05 EL-DELIM-1            PIC X(1).
+           05 EL-HORA               PIC 9(6).
+           05 EL-DELIM-2            PIC X(1).
+           05 EL-MENSAGEM           PIC X(40).
+
+       FD  AUDIT-TRAIL-FILE.
+           COPY "audit.cpy".
+
        WORKING-STORAGE SECTION.
            01 n1 pic 9(2).
            01 n2 pic 9(2).
            01 soma pic 9(2).
+           77 WS-VALIDO PIC X(1).
+           77 WS-FS-ERRORLOG PIC X(2).
+           77 WS-FS-AUDITLOG PIC X(2).
+           77 WS-DATA-ATUAL PIC 9(8).
+           77 WS-HORA-ATUAL PIC 9(6).
+           77 WS-OPERADOR-ID PIC X(10).
+           77 WS-AUDIT-RESUMO PIC X(30).
+           77 WS-PROGRAMA-ATUAL PIC X(12) VALUE "EXERCICIO17".
 
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            DISPLAY "DIGITE SEU ID DE OPERADOR:"
+            ACCEPT WS-OPERADOR-ID
             DISPLAY "digite o primeiro numero:"
             accept n1
             display "digite o segundo numero:"
             accept n2
-            if n1 = 0 or n2 = 0 then
+            PERFORM VALIDA-NAO-ZERO
+            if WS-VALIDO = 'N' then
                 display "os dois numeros devem ser diferentes de 0"
+                MOVE "REJEITADO - NUMERO ZERO" TO WS-AUDIT-RESUMO
             else
                 compute soma = n1+n2
                 display "soma dos numeros" soma
+                MOVE "SOMA CALCULADA" TO WS-AUDIT-RESUMO
             end-if
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+            PERFORM GRAVA-AUDITORIA
+            GOBACK.
+
+       COPY "zerchk.cpy".
+
+       COPY "auditproc.cpy".
+
+       END PROGRAM EXERCICIO17.
