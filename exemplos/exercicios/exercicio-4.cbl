@@ -5,24 +5,182 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. EXERCICIO4.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-GRADES-FILE ASSIGN TO "STUDENTGR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STU-ID
+               FILE STATUS IS WS-FS-STUDENTGR.
+           SELECT TRANSCRIPT-REPORT-FILE ASSIGN TO "TRANSCRIP4"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-TRANSCRIPT.
+           SELECT CKPT-BOLETIM4 ASSIGN TO "CKPTBOLETIM4"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CKPT-BOLETIM4.
+           SELECT PARAM-CONTROL-FILE ASSIGN TO "PARAMCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PARAMCTL.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITLOG.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  STUDENT-GRADES-FILE.
+           COPY "studentgr.cpy".
+
+       FD  TRANSCRIPT-REPORT-FILE.
+       01  TRANSCRIPT-REPORT-RECORD.
+           05 TR-ID                 PIC X(10).
+           05 TR-DELIM-1            PIC X(1).
+           05 TR-NOME               PIC X(20).
+           05 TR-DELIM-4            PIC X(1).
+           05 TR-MEDIA              PIC 9(2)V99.
+           05 TR-DELIM-5            PIC X(1).
+           05 TR-MEDIA-POND         PIC 9(2)V99.
+
+       FD  CKPT-BOLETIM4.
+       01  CKPT-BOLETIM4-RECORD     PIC 9(6).
+
+       FD  PARAM-CONTROL-FILE.
+           COPY "paramctl.cpy".
+
+       FD  AUDIT-TRAIL-FILE.
+           COPY "audit.cpy".
+
        WORKING-STORAGE SECTION.
            77 N1 PIC 9(2).
            77 N2 PIC 9(2).
            77 N3 PIC 9(2).
+           77 MEDIA PIC 9(2)V99.
            77 MEDIA_POND PIC 9(2)V99.
+           77 MODO PIC 9(1).
+           77 WS-EOF-STUDENTGR PIC X(1) VALUE 'N'.
+           77 WS-FS-STUDENTGR PIC X(2).
+           77 WS-FS-TRANSCRIPT PIC X(2).
+           77 WS-FS-CKPT-BOLETIM4 PIC X(2).
+           77 WS-REGS-PROCESSADOS PIC 9(6).
+           77 WS-REGS-LIDOS PIC 9(6).
+           77 WS-FS-PARAMCTL PIC X(2).
+           01 WS-TABELA-PESOS.
+               05 WS-PESO PIC 9(1) OCCURS 3 TIMES
+                   INDEXED BY WS-PESO-IX.
+           77 WS-SOMA-PESOS PIC 9(2).
+           77 WS-FS-AUDITLOG PIC X(2).
+           77 WS-DATA-ATUAL PIC 9(8).
+           77 WS-HORA-ATUAL PIC 9(6).
+           77 WS-OPERADOR-ID PIC X(10).
+           77 WS-AUDIT-RESUMO PIC X(30).
+           77 WS-PROGRAMA-ATUAL PIC X(12) VALUE "EXERCICIO4".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            DISPLAY "DIGITE SEU ID DE OPERADOR:"
+            ACCEPT WS-OPERADOR-ID
+            PERFORM INICIALIZA-PESOS
+            PERFORM LE-PARAMETROS
+            DISPLAY "1 - INFORMAR UM ALUNO"
+            DISPLAY "2 - PROCESSAR BOLETIM EM LOTE (STUDENTGR)"
+            ACCEPT MODO
+            EVALUATE MODO
+             WHEN 1 PERFORM CALCULA-UM-ALUNO
+                     MOVE "MODO 1 - UM ALUNO" TO WS-AUDIT-RESUMO
+                     PERFORM GRAVA-AUDITORIA
+             WHEN 2 PERFORM PROCESSA-BOLETIM
+                     MOVE "MODO 2 - LOTE STUDENTGR" TO WS-AUDIT-RESUMO
+                     PERFORM GRAVA-AUDITORIA
+             WHEN OTHER DISPLAY "OPCAO INVALIDA!"
+            END-EVALUATE.
+            GOBACK.
+
+       INICIALIZA-PESOS.
+            MOVE 1 TO WS-PESO(1).
+            MOVE 2 TO WS-PESO(2).
+            MOVE 3 TO WS-PESO(3).
+            COMPUTE WS-SOMA-PESOS =
+                WS-PESO(1) + WS-PESO(2) + WS-PESO(3).
+
+      * Overrides the built-in default weights above from the shared
+      * PARAMCTL control card when one has been deployed, so the
+      * weighting can be retuned without editing or recompiling.
+       LE-PARAMETROS.
+            OPEN INPUT PARAM-CONTROL-FILE.
+            IF WS-FS-PARAMCTL = "00"
+                READ PARAM-CONTROL-FILE
+                    NOT AT END
+                        MOVE PC-PESO-N1 TO WS-PESO(1)
+                        MOVE PC-PESO-N2 TO WS-PESO(2)
+                        MOVE PC-PESO-N3 TO WS-PESO(3)
+                        COMPUTE WS-SOMA-PESOS =
+                            WS-PESO(1) + WS-PESO(2) + WS-PESO(3)
+                END-READ
+                CLOSE PARAM-CONTROL-FILE
+            END-IF.
+
+       CALCULA-UM-ALUNO.
             DISPLAY "DIGITE A PRIMERIA NOTA DO ALUNO"
             ACCEPT N1
             DISPLAY "DIGITE A SEGUNDA NOTA DO ALUNO"
             ACCEPT N2
             DISPLAY "DIGITE A TERCEIRA NOTA DO ALUNO"
             ACCEPT N3
-            COMPUTE MEDIA_POND = ((N1)+(N2*2)+(N3*3))/6
-            DISPLAY "RESULTADO: "MEDIA_POND
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+            COMPUTE MEDIA_POND =
+                ((N1*WS-PESO(1))+(N2*WS-PESO(2))+(N3*WS-PESO(3)))
+                    / WS-SOMA-PESOS
+            DISPLAY "RESULTADO: "MEDIA_POND.
+
+       PROCESSA-BOLETIM.
+            MOVE 'N' TO WS-EOF-STUDENTGR.
+            MOVE 0 TO WS-REGS-LIDOS.
+            PERFORM LE-CHECKPOINT-CKPT-BOLETIM4.
+            OPEN INPUT STUDENT-GRADES-FILE.
+            IF WS-REGS-PROCESSADOS > 0
+                DISPLAY "RETOMANDO A PARTIR DO REGISTRO "
+      -             WS-REGS-PROCESSADOS
+                OPEN EXTEND TRANSCRIPT-REPORT-FILE
+                IF WS-FS-TRANSCRIPT = "35"
+                    OPEN OUTPUT TRANSCRIPT-REPORT-FILE
+                END-IF
+            ELSE
+                OPEN OUTPUT TRANSCRIPT-REPORT-FILE
+            END-IF
+            PERFORM UNTIL WS-EOF-STUDENTGR = 'Y'
+                READ STUDENT-GRADES-FILE
+                    AT END
+                        MOVE 'Y' TO WS-EOF-STUDENTGR
+                    NOT AT END
+                        ADD 1 TO WS-REGS-LIDOS
+                        IF WS-REGS-LIDOS > WS-REGS-PROCESSADOS
+                            COMPUTE MEDIA = (STU-N1+STU-N2)/2
+                            COMPUTE MEDIA_POND =
+                                ((STU-N1*WS-PESO(1))
+                                 +(STU-N2*WS-PESO(2))
+                                 +(STU-N3*WS-PESO(3)))
+                                    / WS-SOMA-PESOS
+                            DISPLAY STU-ID " " STU-NOME
+      -                         " MEDIA SIMPLES: " MEDIA
+      -                         " MEDIA PONDERADA: " MEDIA_POND
+                            MOVE SPACES TO TRANSCRIPT-REPORT-RECORD
+                            MOVE STU-ID TO TR-ID
+                            MOVE STU-NOME TO TR-NOME
+                            MOVE MEDIA TO TR-MEDIA
+                            MOVE MEDIA_POND TO TR-MEDIA-POND
+                            WRITE TRANSCRIPT-REPORT-RECORD
+                            MOVE WS-REGS-LIDOS TO WS-REGS-PROCESSADOS
+                            PERFORM GRAVA-CHECKPOINT-CKPT-BOLETIM4
+                        END-IF
+                END-READ
+            END-PERFORM.
+            CLOSE STUDENT-GRADES-FILE.
+            CLOSE TRANSCRIPT-REPORT-FILE.
+
+       COPY "ckpt.cpy"
+           REPLACING ==:ARQUIVO:== BY ==CKPT-BOLETIM4==
+                     ==:CONTADOR:== BY ==WS-REGS-PROCESSADOS==.
+
+       COPY "auditproc.cpy".
+
+       END PROGRAM EXERCICIO4.
