@@ -5,16 +5,187 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. EXERCICIO15.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PUNCH-CLOCK-FILE ASSIGN TO "PUNCHCLK"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PAYROLL-REPORT-FILE ASSIGN TO "PAYROLL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PAYROLL.
+           SELECT PUNCH-CLOCK-FIXED-FILE ASSIGN TO "PUNCHFIX"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CKPT-PONTO ASSIGN TO "CKPTPONTO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CKPT-PONTO.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITLOG.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  PUNCH-CLOCK-FILE.
+       01  PUNCH-CLOCK-RECORD.
+           05 PC-EMP-ID              PIC X(10).
+           05 PC-DELIM-1             PIC X(1).
+           05 PC-HORAS-ENTRADA       PIC 9(2).
+           05 PC-DELIM-2             PIC X(1).
+           05 PC-MINUTOS-ENTRADA     PIC 9(2).
+           05 PC-DELIM-3             PIC X(1).
+           05 PC-HORAS-SAIDA         PIC 9(2).
+           05 PC-DELIM-4             PIC X(1).
+           05 PC-MINUTOS-SAIDA       PIC 9(2).
+           05 PC-DELIM-5             PIC X(1).
+           05 PC-VALOR-HORA          PIC 9(3)V99.
+           05 PC-DELIM-6             PIC X(1).
+           05 PC-DATA                PIC 9(8).
+
+       FD  PAYROLL-REPORT-FILE.
+       01  PAYROLL-REPORT-RECORD.
+           05 PR-EMP-ID               PIC X(10).
+           05 PR-DELIM-1              PIC X(1).
+           05 PR-MINUTOS-TRABALHADOS  PIC 9(4).
+           05 PR-DELIM-2              PIC X(1).
+           05 PR-VALOR-A-PAGAR        PIC 9(6)V99.
+
+       FD  PUNCH-CLOCK-FIXED-FILE.
+       01  PUNCH-CLOCK-FIXED-RECORD.
+           05 PF-EMP-ID              PIC X(10).
+           05 PF-DELIM-1             PIC X(1).
+           05 PF-HORAS-ENTRADA       PIC 9(2).
+           05 PF-DELIM-2             PIC X(1).
+           05 PF-MINUTOS-ENTRADA     PIC 9(2).
+           05 PF-DELIM-3             PIC X(1).
+           05 PF-HORAS-SAIDA         PIC 9(2).
+           05 PF-DELIM-4             PIC X(1).
+           05 PF-MINUTOS-SAIDA       PIC 9(2).
+           05 PF-DELIM-5             PIC X(1).
+           05 PF-VALOR-HORA          PIC 9(3)V99.
+           05 PF-DELIM-6             PIC X(1).
+           05 PF-DATA                PIC 9(8).
+
+       FD  CKPT-PONTO.
+       01  CKPT-PONTO-RECORD         PIC 9(6).
+
+       FD  AUDIT-TRAIL-FILE.
+           COPY "audit.cpy".
+
        WORKING-STORAGE SECTION.
+           77 WS-FS-PAYROLL PIC X(2).
+           77 WS-FS-CKPT-PONTO PIC X(2).
+           77 WS-REGS-PROCESSADOS PIC 9(6).
+           77 WS-REGS-LIDOS PIC 9(6).
            77 HORAS PIC 9(4).
            77 MINUTOS PIC 9(4).
            77 RESULTADO PIC 9(4).
+           77 MODO PIC 9(1).
+           77 WS-EOF-PUNCHCLK PIC X(1) VALUE 'N'.
+           77 WS-MINUTOS-ENTRADA PIC 9(4).
+           77 WS-MINUTOS-SAIDA PIC 9(4).
+           77 WS-MINUTOS-TRABALHADOS PIC 9(4).
+           77 WS-MINUTOS-NORMAIS PIC 9(4).
+           77 WS-MINUTOS-EXTRA PIC 9(4).
+           77 WS-VALOR-HORA-EXTRA PIC 9(3)V99.
+           77 WS-VALOR-A-PAGAR PIC 9(6)V99.
+           77 WS-LIMITE-JORNADA PIC 9(4) VALUE 480.
+           77 WS-TAXA-HORA-EXTRA PIC 9V99 VALUE 1.50.
+           77 WS-EMP-BUSCA PIC X(10).
+           77 WS-DATA-BUSCA PIC X(8).
+           77 WS-PUNCH-ACHOU PIC X(1).
+           77 WS-FS-AUDITLOG PIC X(2).
+           77 WS-DATA-ATUAL PIC 9(8).
+           77 WS-HORA-ATUAL PIC 9(6).
+           77 WS-OPERADOR-ID PIC X(10).
+           77 WS-AUDIT-RESUMO PIC X(30).
+           77 WS-PROGRAMA-ATUAL PIC X(12) VALUE "EXERCICIO15".
+           COPY "currency.cpy".
+
+       SCREEN SECTION.
+       01  TELA-CORRECAO-PONTO.
+           05 LINE 1 COL 1 VALUE "CORRECAO DE PONTO - FUNCIONARIO:".
+           05 LINE 1 COL 35 PIC X(10) USING PC-EMP-ID.
+           05 LINE 1 COL 46 VALUE "DATA (AAAAMMDD):".
+           05 LINE 1 COL 63 PIC 9(8) USING PC-DATA.
+           05 LINE 2 COL 1 VALUE "HORA ENTRADA (HH MM):".
+           05 LINE 2 COL 23 PIC 9(2) USING PC-HORAS-ENTRADA.
+           05 LINE 2 COL 26 PIC 9(2) USING PC-MINUTOS-ENTRADA.
+           05 LINE 3 COL 1 VALUE "HORA SAIDA   (HH MM):".
+           05 LINE 3 COL 23 PIC 9(2) USING PC-HORAS-SAIDA.
+           05 LINE 3 COL 26 PIC 9(2) USING PC-MINUTOS-SAIDA.
+           05 LINE 4 COL 1 VALUE "VALOR POR HORA:".
+           05 LINE 4 COL 17 PIC 9(3)V99 USING PC-VALOR-HORA.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            DISPLAY "DIGITE SEU ID DE OPERADOR:"
+            ACCEPT WS-OPERADOR-ID
+            DISPLAY "1 - CONVERTER HORAS E MINUTOS"
+            DISPLAY "2 - PROCESSAR PONTO (PUNCHCLK)"
+            DISPLAY "3 - CORRIGIR PONTO ANTES DO PROCESSAMENTO"
+            ACCEPT MODO
+            EVALUATE MODO
+             WHEN 1 PERFORM CONVERTE-HORAS-MINUTOS
+                     MOVE "MODO 1 - CONVERSAO" TO WS-AUDIT-RESUMO
+                     PERFORM GRAVA-AUDITORIA
+             WHEN 2 PERFORM PROCESSA-PONTO
+                     MOVE "MODO 2 - PROCESSA PUNCHCLK" TO
+                         WS-AUDIT-RESUMO
+                     PERFORM GRAVA-AUDITORIA
+             WHEN 3 PERFORM CORRIGE-PONTO
+                     MOVE "MODO 3 - CORRECAO DE PONTO" TO
+                         WS-AUDIT-RESUMO
+                     PERFORM GRAVA-AUDITORIA
+             WHEN OTHER DISPLAY "OPCAO INVALIDA!"
+            END-EVALUATE.
+            GOBACK.
+
+      * Lets a supervisor pull up a single employee's punch for a
+      * single day and correct just that one; every other record
+      * in PUNCHCLK passes through to PUNCHFIX untouched.
+       CORRIGE-PONTO.
+            DISPLAY "DIGITE O ID DO FUNCIONARIO A CORRIGIR:"
+            ACCEPT WS-EMP-BUSCA
+            DISPLAY "DIGITE A DATA DO PONTO A CORRIGIR (AAAAMMDD):"
+            ACCEPT WS-DATA-BUSCA
+            MOVE 'N' TO WS-PUNCH-ACHOU.
+            MOVE 'N' TO WS-EOF-PUNCHCLK.
+            OPEN INPUT PUNCH-CLOCK-FILE.
+            OPEN OUTPUT PUNCH-CLOCK-FIXED-FILE.
+            PERFORM UNTIL WS-EOF-PUNCHCLK = 'Y'
+                READ PUNCH-CLOCK-FILE
+                    AT END
+                        MOVE 'Y' TO WS-EOF-PUNCHCLK
+                    NOT AT END
+                        IF PC-EMP-ID = WS-EMP-BUSCA
+                                AND PC-DATA = WS-DATA-BUSCA
+                            MOVE 'S' TO WS-PUNCH-ACHOU
+                            DISPLAY TELA-CORRECAO-PONTO
+                            ACCEPT TELA-CORRECAO-PONTO
+                        END-IF
+                        MOVE SPACES TO PUNCH-CLOCK-FIXED-RECORD
+                        MOVE PC-EMP-ID TO PF-EMP-ID
+                        MOVE PC-HORAS-ENTRADA TO PF-HORAS-ENTRADA
+                        MOVE PC-MINUTOS-ENTRADA TO
+                            PF-MINUTOS-ENTRADA
+                        MOVE PC-HORAS-SAIDA TO PF-HORAS-SAIDA
+                        MOVE PC-MINUTOS-SAIDA TO PF-MINUTOS-SAIDA
+                        MOVE PC-VALOR-HORA TO PF-VALOR-HORA
+                        MOVE PC-DATA TO PF-DATA
+                        WRITE PUNCH-CLOCK-FIXED-RECORD
+                END-READ
+            END-PERFORM.
+            CLOSE PUNCH-CLOCK-FILE.
+            CLOSE PUNCH-CLOCK-FIXED-FILE.
+            IF WS-PUNCH-ACHOU = 'N'
+                DISPLAY "NENHUM PONTO ENCONTRADO PARA ESSE "
+      -             "FUNCIONARIO/DATA"
+            ELSE
+                DISPLAY "PONTO CORRIGIDO GRAVADO EM PUNCHFIX. RENOMEIE"
+      -             " PARA PUNCHCLK ANTES DO LOTE NOTURNO."
+            END-IF.
+
+       CONVERTE-HORAS-MINUTOS.
             DISPLAY "DIGITE AS HORAS:".
             ACCEPT HORAS.
             DISPLAY "DIGITE OS MINUTOS:".
@@ -23,5 +194,74 @@
             COMPUTE RESULTADO = (HORAS*60)+MINUTOS.
 
             DISPLAY "TOTAL DE MINUTOS:"RESULTADO.
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+
+       PROCESSA-PONTO.
+            MOVE 'N' TO WS-EOF-PUNCHCLK.
+            MOVE 0 TO WS-REGS-LIDOS.
+            PERFORM LE-CHECKPOINT-CKPT-PONTO.
+            OPEN INPUT PUNCH-CLOCK-FILE.
+            IF WS-REGS-PROCESSADOS > 0
+                DISPLAY "RETOMANDO A PARTIR DO REGISTRO "
+      -             WS-REGS-PROCESSADOS
+                OPEN EXTEND PAYROLL-REPORT-FILE
+                IF WS-FS-PAYROLL = "35"
+                    OPEN OUTPUT PAYROLL-REPORT-FILE
+                END-IF
+            ELSE
+                OPEN OUTPUT PAYROLL-REPORT-FILE
+            END-IF
+            PERFORM UNTIL WS-EOF-PUNCHCLK = 'Y'
+                READ PUNCH-CLOCK-FILE
+                    AT END
+                        MOVE 'Y' TO WS-EOF-PUNCHCLK
+                    NOT AT END
+                        ADD 1 TO WS-REGS-LIDOS
+                        IF WS-REGS-LIDOS > WS-REGS-PROCESSADOS
+                            PERFORM CALCULA-E-GRAVA-PONTO
+                        END-IF
+                END-READ
+            END-PERFORM.
+            CLOSE PUNCH-CLOCK-FILE.
+            CLOSE PAYROLL-REPORT-FILE.
+
+       CALCULA-E-GRAVA-PONTO.
+            COMPUTE WS-MINUTOS-ENTRADA =
+                (PC-HORAS-ENTRADA*60)+PC-MINUTOS-ENTRADA
+            COMPUTE WS-MINUTOS-SAIDA =
+                (PC-HORAS-SAIDA*60)+PC-MINUTOS-SAIDA
+            COMPUTE WS-MINUTOS-TRABALHADOS =
+                WS-MINUTOS-SAIDA - WS-MINUTOS-ENTRADA
+            IF WS-MINUTOS-TRABALHADOS > WS-LIMITE-JORNADA
+                MOVE WS-LIMITE-JORNADA TO WS-MINUTOS-NORMAIS
+                COMPUTE WS-MINUTOS-EXTRA =
+                    WS-MINUTOS-TRABALHADOS - WS-LIMITE-JORNADA
+            ELSE
+                MOVE WS-MINUTOS-TRABALHADOS TO WS-MINUTOS-NORMAIS
+                MOVE 0 TO WS-MINUTOS-EXTRA
+            END-IF
+            COMPUTE WS-VALOR-HORA-EXTRA =
+                PC-VALOR-HORA * WS-TAXA-HORA-EXTRA
+            COMPUTE WS-VALOR-A-PAGAR =
+                (WS-MINUTOS-NORMAIS / 60) * PC-VALOR-HORA
+                    + (WS-MINUTOS-EXTRA / 60) * WS-VALOR-HORA-EXTRA
+            MOVE WS-VALOR-A-PAGAR TO CUR-VALOR-NUMERICO
+            MOVE CUR-VALOR-NUMERICO TO CUR-VALOR-EDITADO
+            DISPLAY PC-EMP-ID " MINUTOS: "
+      -         WS-MINUTOS-TRABALHADOS " VALOR: "
+      -         CUR-VALOR-EDITADO
+            MOVE SPACES TO PAYROLL-REPORT-RECORD
+            MOVE PC-EMP-ID TO PR-EMP-ID
+            MOVE WS-MINUTOS-TRABALHADOS TO
+                PR-MINUTOS-TRABALHADOS
+            MOVE WS-VALOR-A-PAGAR TO PR-VALOR-A-PAGAR
+            WRITE PAYROLL-REPORT-RECORD
+            MOVE WS-REGS-LIDOS TO WS-REGS-PROCESSADOS
+            PERFORM GRAVA-CHECKPOINT-CKPT-PONTO.
+
+       COPY "ckpt.cpy"
+           REPLACING ==:ARQUIVO:== BY ==CKPT-PONTO==
+                     ==:CONTADOR:== BY ==WS-REGS-PROCESSADOS==.
+
+       COPY "auditproc.cpy".
+
+       END PROGRAM EXERCICIO15.
