@@ -5,17 +5,119 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. EXERCICIO11.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUMBER-FILE ASSIGN TO "NUMBERIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CLASSIFICATION-REPORT-FILE ASSIGN TO "NUMBERRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITLOG.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  NUMBER-FILE.
+       01  NUMBER-RECORD.
+           05 NF-VALOR              PIC 9(4).
+
+       FD  CLASSIFICATION-REPORT-FILE.
+       01  CLASSIFICATION-REPORT-RECORD.
+           05 CF-VALOR              PIC 9(4).
+           05 CF-DELIM-1            PIC X(1).
+           05 CF-PARIDADE           PIC X(5).
+           05 CF-DELIM-2            PIC X(1).
+           05 CF-PRIMO              PIC X(3).
+
+       FD  AUDIT-TRAIL-FILE.
+           COPY "audit.cpy".
+
        WORKING-STORAGE SECTION.
            77 N1 PIC 9(4).
            77 RESULT PIC 9(4).
            77 RESTO PIC 9(4).
+           77 MODO PIC 9(1).
+           77 WS-EOF-NUMBERIN PIC X(1) VALUE 'N'.
+           77 WS-DIVISOR PIC 9(4).
+           77 WS-EH-PRIMO PIC X(1).
+           77 WS-PARIDADE PIC X(5).
+           77 WS-PRIMO-TEXTO PIC X(3).
+           01 WS-TABELA-DIVISORES.
+               05 WS-DIVISOR-ENTRADA PIC 9(4) OCCURS 10 TIMES
+                   INDEXED BY WS-DIVISOR-IX.
+           77 WS-QTD-DIVISORES PIC 9(2).
+           77 WS-DIVISOR-SUB PIC 9(2).
+           77 WS-FS-AUDITLOG PIC X(2).
+           77 WS-DATA-ATUAL PIC 9(8).
+           77 WS-HORA-ATUAL PIC 9(6).
+           77 WS-OPERADOR-ID PIC X(10).
+           77 WS-AUDIT-RESUMO PIC X(30).
+           77 WS-PROGRAMA-ATUAL PIC X(12) VALUE "EXERCICIO11".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           DISPLAY "DIGITE UM NÃšMERO:"
+           DISPLAY "DIGITE SEU ID DE OPERADOR:"
+           ACCEPT WS-OPERADOR-ID
+           DISPLAY "1 - CLASSIFICAR UM NUMERO"
+           DISPLAY "2 - CLASSIFICAR EM LOTE (NUMBERIN)"
+           DISPLAY "3 - TESTAR DIVISIBILIDADE POR UMA LISTA DE"
+      -        " DIVISORES"
+           ACCEPT MODO
+           EVALUATE MODO
+            WHEN 1 PERFORM CLASSIFICA-UM-NUMERO
+                    MOVE "MODO 1 - UM NUMERO" TO WS-AUDIT-RESUMO
+            WHEN 2 PERFORM CLASSIFICA-LOTE
+                    MOVE "MODO 2 - LOTE NUMBERIN" TO WS-AUDIT-RESUMO
+            WHEN 3 PERFORM TESTA-DIVISIBILIDADE
+                    MOVE "MODO 3 - TESTE DIVISIBILIDADE" TO
+                        WS-AUDIT-RESUMO
+            WHEN OTHER DISPLAY "OPCAO INVALIDA!"
+           END-EVALUATE.
+           IF MODO >= 1 AND MODO <= 3
+               PERFORM GRAVA-AUDITORIA
+           END-IF.
+           GOBACK.
+
+      * Tests N1 against a whole list of divisors (3, 5, 7, or
+      * whatever rotation the operator supplies) instead of just one,
+      * using the same OCCURS-table-plus-PERFORM-VARYING idiom as the
+      * accumulator tables elsewhere in this codebase.
+       TESTA-DIVISIBILIDADE.
+           DISPLAY "DIGITE O NUMERO A TESTAR:"
+           ACCEPT N1
+           DISPLAY "QUANTOS DIVISORES DESEJA TESTAR (MAXIMO 10)?"
+           ACCEPT WS-QTD-DIVISORES
+           IF WS-QTD-DIVISORES > 10
+               MOVE 10 TO WS-QTD-DIVISORES
+           END-IF
+           PERFORM VARYING WS-DIVISOR-SUB FROM 1 BY 1
+                   UNTIL WS-DIVISOR-SUB > WS-QTD-DIVISORES
+               DISPLAY "DIGITE O DIVISOR " WS-DIVISOR-SUB ":"
+               ACCEPT WS-DIVISOR-ENTRADA(WS-DIVISOR-SUB)
+               PERFORM UNTIL WS-DIVISOR-ENTRADA(WS-DIVISOR-SUB) NOT = 0
+                   DISPLAY "DIVISOR NAO PODE SER ZERO"
+                   DISPLAY "DIGITE NOVAMENTE O DIVISOR "
+      -                 WS-DIVISOR-SUB ":"
+                   ACCEPT WS-DIVISOR-ENTRADA(WS-DIVISOR-SUB)
+               END-PERFORM
+           END-PERFORM
+           PERFORM VARYING WS-DIVISOR-SUB FROM 1 BY 1
+                   UNTIL WS-DIVISOR-SUB > WS-QTD-DIVISORES
+               DIVIDE N1 BY WS-DIVISOR-ENTRADA(WS-DIVISOR-SUB)
+                       GIVING RESULT REMAINDER RESTO
+               IF RESTO = 0
+                   DISPLAY N1 " EH DIVISIVEL POR "
+      -                 WS-DIVISOR-ENTRADA(WS-DIVISOR-SUB)
+               ELSE
+                   DISPLAY N1 " NAO EH DIVISIVEL POR "
+      -                 WS-DIVISOR-ENTRADA(WS-DIVISOR-SUB)
+               END-IF
+           END-PERFORM.
+
+       CLASSIFICA-UM-NUMERO.
+           DISPLAY "DIGITE UM NUMERO:"
            ACCEPT N1
            DIVIDE N1 BY 2 GIVING RESULT REMAINDER RESTO
            DISPLAY "RESTO DA DIVISAO:" RESTO
@@ -24,6 +126,62 @@
            ELSE
                DISPLAY "ESSE NUMERO EH PAR"
            END-IF
+           PERFORM VERIFICA-PRIMO
+           IF WS-EH-PRIMO = 'S'
+               DISPLAY "ESSE NUMERO EH PRIMO"
+           ELSE
+               DISPLAY "ESSE NUMERO NAO EH PRIMO"
+           END-IF.
+
+       CLASSIFICA-LOTE.
+           MOVE 'N' TO WS-EOF-NUMBERIN.
+           OPEN INPUT NUMBER-FILE.
+           OPEN OUTPUT CLASSIFICATION-REPORT-FILE.
+           PERFORM UNTIL WS-EOF-NUMBERIN = 'Y'
+               READ NUMBER-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-NUMBERIN
+                   NOT AT END
+                       MOVE NF-VALOR TO N1
+                       DIVIDE N1 BY 2 GIVING RESULT REMAINDER RESTO
+                       IF RESTO = 1
+                           MOVE "IMPAR" TO WS-PARIDADE
+                       ELSE
+                           MOVE "PAR" TO WS-PARIDADE
+                       END-IF
+                       PERFORM VERIFICA-PRIMO
+                       IF WS-EH-PRIMO = 'S'
+                           MOVE "SIM" TO WS-PRIMO-TEXTO
+                       ELSE
+                           MOVE "NAO" TO WS-PRIMO-TEXTO
+                       END-IF
+                       DISPLAY N1 " " WS-PARIDADE " " WS-PRIMO-TEXTO
+                       MOVE SPACES TO CLASSIFICATION-REPORT-RECORD
+                       MOVE N1 TO CF-VALOR
+                       MOVE WS-PARIDADE TO CF-PARIDADE
+                       MOVE WS-PRIMO-TEXTO TO CF-PRIMO
+                       WRITE CLASSIFICATION-REPORT-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE NUMBER-FILE.
+           CLOSE CLASSIFICATION-REPORT-FILE.
+
+       VERIFICA-PRIMO.
+           MOVE 'S' TO WS-EH-PRIMO.
+           IF N1 < 2
+               MOVE 'N' TO WS-EH-PRIMO
+           ELSE
+               PERFORM VARYING WS-DIVISOR FROM 2 BY 1
+                       UNTIL WS-DIVISOR >= N1
+                   DIVIDE N1 BY WS-DIVISOR GIVING RESULT
+                           REMAINDER RESTO
+                   IF RESTO = 0
+                       MOVE 'N' TO WS-EH-PRIMO
+                       MOVE N1 TO WS-DIVISOR
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       COPY "auditproc.cpy".
 
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM EXERCICIO11.
