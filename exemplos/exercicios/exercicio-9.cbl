@@ -5,21 +5,116 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. EXERCICIO9.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLASSROOM-FILE ASSIGN TO "CLASSROOM"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT VENDOR-COST-FILE ASSIGN TO "VENDORCOST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITLOG.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CLASSROOM-FILE.
+       01  CLASSROOM-RECORD.
+           05 CR-TURMA              PIC X(10).
+           05 CR-DELIM-1            PIC X(1).
+           05 CR-QTD-CRIANCAS       PIC 9(3).
+
+       FD  VENDOR-COST-FILE.
+       01  VENDOR-COST-RECORD.
+           05 VC-TURMA              PIC X(10).
+           05 VC-DELIM-1            PIC X(1).
+           05 VC-QTD-LITROS         PIC 9(4).
+           05 VC-DELIM-2            PIC X(1).
+           05 VC-VALOR              PIC 9(4).
+
+       FD  AUDIT-TRAIL-FILE.
+           COPY "audit.cpy".
+
        WORKING-STORAGE SECTION.
            77 QTD-CRIANCAS PIC 9(3).
            77 QTD-LITROS PIC 9(3).
            77 VALOR-TOTAL PIC 9(3).
+           77 MODO PIC 9(1).
+           77 WS-EOF-CLASSROOM PIC X(1) VALUE 'N'.
+           77 WS-TOTAL-LITROS PIC 9(4) VALUE 0.
+           77 WS-TOTAL-VALOR PIC 9(4) VALUE 0.
+           77 WS-FS-AUDITLOG PIC X(2).
+           77 WS-DATA-ATUAL PIC 9(8).
+           77 WS-HORA-ATUAL PIC 9(6).
+           77 WS-OPERADOR-ID PIC X(10).
+           77 WS-AUDIT-RESUMO PIC X(30).
+           77 WS-PROGRAMA-ATUAL PIC X(12) VALUE "EXERCICIO9".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            DISPLAY "DIGITE SEU ID DE OPERADOR:"
+            ACCEPT WS-OPERADOR-ID
+            DISPLAY "1 - INFORMAR UMA TURMA"
+            DISPLAY "2 - PROCESSAR TODAS AS TURMAS (CLASSROOM)"
+            ACCEPT MODO
+            EVALUATE MODO
+             WHEN 1 PERFORM CALCULA-UMA-TURMA
+                     MOVE "MODO 1 - UMA TURMA" TO WS-AUDIT-RESUMO
+             WHEN 2 PERFORM PROCESSA-ESCOLA
+                     MOVE "MODO 2 - TODAS AS TURMAS" TO
+                         WS-AUDIT-RESUMO
+             WHEN OTHER DISPLAY "OPCAO INVALIDA!"
+            END-EVALUATE.
+            IF MODO = 1 OR MODO = 2
+                PERFORM GRAVA-AUDITORIA
+            END-IF.
+            GOBACK.
+
+       CALCULA-UMA-TURMA.
             DISPLAY "DIGITE A QUANTIDADE DE CRIANCAS POR TURMA"
             ACCEPT QTD-CRIANCAS
             COMPUTE QTD-LITROS = (QTD-CRIANCAS*3)/5
             COMPUTE VALOR-TOTAL = (QTD-LITROS*3)
             DISPLAY "QTD DE LITROS NECESSARIOS: "QTD-LITROS
-            DISPLAY "CUSTO FINAL: "VALOR-TOTAL
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+            DISPLAY "CUSTO FINAL: "VALOR-TOTAL.
+
+       PROCESSA-ESCOLA.
+            MOVE 'N' TO WS-EOF-CLASSROOM.
+            MOVE 0 TO WS-TOTAL-LITROS.
+            MOVE 0 TO WS-TOTAL-VALOR.
+            OPEN INPUT CLASSROOM-FILE.
+            OPEN OUTPUT VENDOR-COST-FILE.
+            PERFORM UNTIL WS-EOF-CLASSROOM = 'Y'
+                READ CLASSROOM-FILE
+                    AT END
+                        MOVE 'Y' TO WS-EOF-CLASSROOM
+                    NOT AT END
+                        COMPUTE QTD-LITROS =
+                            (CR-QTD-CRIANCAS*3)/5
+                        COMPUTE VALOR-TOTAL = (QTD-LITROS*3)
+                        ADD QTD-LITROS TO WS-TOTAL-LITROS
+                        ADD VALOR-TOTAL TO WS-TOTAL-VALOR
+                        DISPLAY CR-TURMA " LITROS: " QTD-LITROS
+      -                     " CUSTO: " VALOR-TOTAL
+                        MOVE SPACES TO VENDOR-COST-RECORD
+                        MOVE CR-TURMA TO VC-TURMA
+                        MOVE QTD-LITROS TO VC-QTD-LITROS
+                        MOVE VALOR-TOTAL TO VC-VALOR
+                        WRITE VENDOR-COST-RECORD
+                END-READ
+            END-PERFORM.
+            DISPLAY "TOTAL DE LITROS DA ESCOLA: " WS-TOTAL-LITROS.
+            DISPLAY "CUSTO TOTAL DA ESCOLA (FORNECEDOR): "
+      -         WS-TOTAL-VALOR.
+            MOVE SPACES TO VENDOR-COST-RECORD.
+            MOVE "TOTAL ESC." TO VC-TURMA.
+            MOVE WS-TOTAL-LITROS TO VC-QTD-LITROS.
+            MOVE WS-TOTAL-VALOR TO VC-VALOR.
+            WRITE VENDOR-COST-RECORD.
+            CLOSE CLASSROOM-FILE.
+            CLOSE VENDOR-COST-FILE.
+
+       COPY "auditproc.cpy".
+
+       END PROGRAM EXERCICIO9.
