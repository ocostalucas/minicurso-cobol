@@ -5,23 +5,125 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. EXERCICIO16.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CITATIONS-FILE ASSIGN TO "CITATIONS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CITATIONS.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITLOG.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  AUDIT-TRAIL-FILE.
+           COPY "audit.cpy".
+
+       FD  CITATIONS-FILE.
+       01  CITATIONS-RECORD.
+           05 CT-MOTORISTA-ID       PIC X(10).
+           05 CT-DELIM-1            PIC X(1).
+           05 CT-EXCESSO            PIC 9(4).
+           05 CT-DELIM-2            PIC X(1).
+           05 CT-MULTA              PIC 9(6)V99.
+
        WORKING-STORAGE SECTION.
            77 VM PIC 9(4).
            77 VC PIC 9(4).
+           77 WS-EXCESSO PIC 9(4).
+           77 WS-MULTA PIC 9(6)V99.
+           77 WS-MOTORISTA-ID PIC X(10).
+           77 WS-FS-CITATIONS PIC X(2).
+           77 WS-EOF-CITATIONS PIC X(1) VALUE 'N'.
+           77 WS-QTD-MULTAS-ANTERIORES PIC 9(4).
+           77 WS-MULTIPLICADOR PIC 9(1).
+           COPY "currency.cpy".
+           77 WS-FS-AUDITLOG PIC X(2).
+           77 WS-DATA-ATUAL PIC 9(8).
+           77 WS-HORA-ATUAL PIC 9(6).
+           77 WS-OPERADOR-ID PIC X(10).
+           77 WS-AUDIT-RESUMO PIC X(30).
+           77 WS-PROGRAMA-ATUAL PIC X(12) VALUE "EXERCICIO16".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "DIGITE A VELOCIDADE MAXIMA PERMITIDA:"
-            ACCEPT VM
-            DISPLAY "DIGITE A VELOCIDADE DO CARRO:"
-            ACCEPT VC
+            DISPLAY "DIGITE SEU ID DE OPERADOR:"
+            ACCEPT WS-OPERADOR-ID
+            DISPLAY "DIGITE A IDENTIFICACAO DO MOTORISTA:"
+            ACCEPT WS-MOTORISTA-ID
+            PERFORM VALIDA-VM
+            PERFORM VALIDA-VC
             IF VC <= VM THEN
                 DISPLAY "VELOCIDADE DENTRO DO PERMITIDO"
+                MOVE "DENTRO DO LIMITE" TO WS-AUDIT-RESUMO
             ELSE
                 DISPLAY "MOTORISTA ULTRAPASSOU A VELOCIDADE MÃXIMA"
+                COMPUTE WS-EXCESSO = VC - VM
+                PERFORM CONTA-MULTAS-ANTERIORES
+                MOVE 1 TO WS-MULTIPLICADOR
+                IF WS-QTD-MULTAS-ANTERIORES = 1
+                    MOVE 2 TO WS-MULTIPLICADOR
+                END-IF
+                IF WS-QTD-MULTAS-ANTERIORES > 1
+                    MOVE 3 TO WS-MULTIPLICADOR
+                END-IF
+                COMPUTE WS-MULTA =
+                    WS-EXCESSO * 5.00 * WS-MULTIPLICADOR
+                DISPLAY "EXCESSO: " WS-EXCESSO " KM/H"
+                DISPLAY "MULTAS ANTERIORES: "
+                    WS-QTD-MULTAS-ANTERIORES
+                MOVE WS-MULTA TO CUR-VALOR-NUMERICO
+                MOVE CUR-VALOR-NUMERICO TO CUR-VALOR-EDITADO
+                DISPLAY "VALOR DA MULTA: " CUR-VALOR-EDITADO
+                MOVE "CITACAO REGISTRADA" TO WS-AUDIT-RESUMO
+                PERFORM REGISTRA-CITACAO
             END-IF
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+            PERFORM GRAVA-AUDITORIA
+            GOBACK.
+
+       CONTA-MULTAS-ANTERIORES.
+            MOVE 0 TO WS-QTD-MULTAS-ANTERIORES.
+            MOVE 'N' TO WS-EOF-CITATIONS.
+            OPEN INPUT CITATIONS-FILE.
+            IF WS-FS-CITATIONS = "35"
+                MOVE 'Y' TO WS-EOF-CITATIONS
+            END-IF
+            PERFORM UNTIL WS-EOF-CITATIONS = 'Y'
+                READ CITATIONS-FILE
+                    AT END
+                        MOVE 'Y' TO WS-EOF-CITATIONS
+                    NOT AT END
+                        IF CT-MOTORISTA-ID = WS-MOTORISTA-ID
+                            ADD 1 TO WS-QTD-MULTAS-ANTERIORES
+                        END-IF
+                END-READ
+            END-PERFORM.
+            CLOSE CITATIONS-FILE.
+
+       REGISTRA-CITACAO.
+            OPEN EXTEND CITATIONS-FILE
+            IF WS-FS-CITATIONS = "35"
+                OPEN OUTPUT CITATIONS-FILE
+            END-IF
+            MOVE SPACES TO CITATIONS-RECORD
+            MOVE WS-MOTORISTA-ID TO CT-MOTORISTA-ID
+            MOVE WS-EXCESSO TO CT-EXCESSO
+            MOVE WS-MULTA TO CT-MULTA
+            WRITE CITATIONS-RECORD
+            CLOSE CITATIONS-FILE.
+
+       COPY "numval.cpy"
+           REPLACING ==:CAMPO:== BY ==VM==
+                     ==:MENSAGEM:== BY
+                         =="DIGITE A VELOCIDADE MAXIMA PERMITIDA:"==.
+
+       COPY "numval.cpy"
+           REPLACING ==:CAMPO:== BY ==VC==
+                     ==:MENSAGEM:== BY
+                         =="DIGITE A VELOCIDADE DO CARRO:"==.
+
+       COPY "auditproc.cpy".
+
+       END PROGRAM EXERCICIO16.
