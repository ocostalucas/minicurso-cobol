@@ -5,25 +5,174 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. EXERCICIO14.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SHAPES-INVENTORY-FILE ASSIGN TO "SHAPESINV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-SHAPESINV.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITLOG.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  SHAPES-INVENTORY-FILE.
+       01  SHAPES-INVENTORY-RECORD.
+           05 SI-FORMA              PIC X(12).
+           05 SI-DELIM-1            PIC X(1).
+           05 SI-RESULTADO          PIC X(30).
+
+       FD  AUDIT-TRAIL-FILE.
+           COPY "audit.cpy".
+
        WORKING-STORAGE SECTION.
            77 LADO1 PIC 9(4).
            77 LADO2 PIC 9(4).
+           77 LADO3 PIC 9(4).
+           77 RAIO PIC 9(4).
+           77 WS-AREA-CIRCULO PIC 9(6)V99.
+           77 WS-CIRCUNFERENCIA PIC 9(6)V99.
+           77 MODO PIC 9(1).
+           77 WS-FS-SHAPESINV PIC X(2).
+           77 WS-RESULTADO PIC X(30).
+           77 WS-LADOS-VALIDOS PIC X(1).
+           77 WS-PERIMETRO-TRIANGULO PIC 9(5)V99.
+           77 WS-AREA-TRIANGULO PIC 9(6)V9999.
+           77 WS-SEMI-PERIMETRO PIC 9(5)V99.
+           77 WS-AREA-RADICANDO PIC 9(9)V9999.
+           77 WS-FS-AUDITLOG PIC X(2).
+           77 WS-DATA-ATUAL PIC 9(8).
+           77 WS-HORA-ATUAL PIC 9(6).
+           77 WS-OPERADOR-ID PIC X(10).
+           77 WS-AUDIT-RESUMO PIC X(30).
+           77 WS-PROGRAMA-ATUAL PIC X(12) VALUE "EXERCICIO14".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            DISPLAY "DIGITE SEU ID DE OPERADOR:"
+            ACCEPT WS-OPERADOR-ID
+            DISPLAY "1 - QUADRADO OU RETANGULO"
+            DISPLAY "2 - TRIANGULO"
+            DISPLAY "3 - CIRCULO"
+            ACCEPT MODO
+            EVALUATE MODO
+             WHEN 1 PERFORM CLASSIFICA-QUADRILATERO
+                     MOVE "MODO 1 - QUADRILATERO" TO WS-AUDIT-RESUMO
+                     PERFORM GRAVA-AUDITORIA
+             WHEN 2 PERFORM CLASSIFICA-TRIANGULO
+                     MOVE "MODO 2 - TRIANGULO" TO WS-AUDIT-RESUMO
+                     PERFORM GRAVA-AUDITORIA
+             WHEN 3 PERFORM CLASSIFICA-CIRCULO
+                     MOVE "MODO 3 - CIRCULO" TO WS-AUDIT-RESUMO
+                     PERFORM GRAVA-AUDITORIA
+             WHEN OTHER DISPLAY "OPCAO INVALIDA!"
+            END-EVALUATE.
+            GOBACK.
+
+       CLASSIFICA-QUADRILATERO.
             DISPLAY "DIGITE O LADO 1:"
             ACCEPT LADO1
             DISPLAY "DIGITE O LADO 2:"
             ACCEPT LADO2
 
-            IF LADO1 = LADO2 THEN
-                DISPLAY "ESTE É UM QUADRADO PERFEITO"
+            IF LADO1 = 0 OR LADO2 = 0 THEN
+                DISPLAY "LADO INVALIDO, DEVE SER MAIOR QUE ZERO"
+                MOVE "REJEITADO - LADO ZERO" TO WS-RESULTADO
+            ELSE
+                IF LADO1 = LADO2 THEN
+                    DISPLAY "ESTE É UM QUADRADO PERFEITO"
+                    MOVE "QUADRADO PERFEITO" TO WS-RESULTADO
                 ELSE
                     DISPLAY "ESTE É UM RETANGULO"
+                    MOVE "RETANGULO" TO WS-RESULTADO
+                END-IF
+            END-IF
+            PERFORM GRAVA-SHAPES-INVENTORY.
+
+       CLASSIFICA-TRIANGULO.
+            DISPLAY "DIGITE O LADO 1:"
+            ACCEPT LADO1
+            DISPLAY "DIGITE O LADO 2:"
+            ACCEPT LADO2
+            DISPLAY "DIGITE O LADO 3:"
+            ACCEPT LADO3
+
+            IF LADO1 = 0 OR LADO2 = 0 OR LADO3 = 0 THEN
+                DISPLAY "LADO INVALIDO, DEVE SER MAIOR QUE ZERO"
+                MOVE "REJEITADO - LADO ZERO" TO WS-RESULTADO
+            ELSE
+                IF LADO1 + LADO2 NOT > LADO3 OR
+                   LADO1 + LADO3 NOT > LADO2 OR
+                   LADO2 + LADO3 NOT > LADO1 THEN
+                    DISPLAY "ESSES LADOS NAO FORMAM UM TRIANGULO"
+                    MOVE "NAO FORMA TRIANGULO" TO WS-RESULTADO
+                ELSE
+                    IF LADO1 = LADO2 AND LADO2 = LADO3 THEN
+                        DISPLAY "TRIANGULO EQUILATERO"
+                        MOVE "TRIANGULO EQUILATERO" TO WS-RESULTADO
+                    ELSE
+                        IF LADO1 = LADO2 OR LADO1 = LADO3
+                                OR LADO2 = LADO3 THEN
+                            DISPLAY "TRIANGULO ISOSCELES"
+                            MOVE "TRIANGULO ISOSCELES" TO
+                                WS-RESULTADO
+                        ELSE
+                            DISPLAY "TRIANGULO ESCALENO"
+                            MOVE "TRIANGULO ESCALENO" TO WS-RESULTADO
+                        END-IF
+                    END-IF
+                    PERFORM CALCULA-AREA-PERIMETRO-TRIANGULO
+                END-IF
             END-IF
+            PERFORM GRAVA-SHAPES-INVENTORY.
+
+      * Heron's formula for the area, using the same half-perimeter
+      * the validity check above already proved forms a real
+      * triangle.
+       CALCULA-AREA-PERIMETRO-TRIANGULO.
+            COMPUTE WS-PERIMETRO-TRIANGULO = LADO1 + LADO2 + LADO3
+            COMPUTE WS-SEMI-PERIMETRO = WS-PERIMETRO-TRIANGULO / 2
+            COMPUTE WS-AREA-RADICANDO =
+                WS-SEMI-PERIMETRO
+                    * (WS-SEMI-PERIMETRO - LADO1)
+                    * (WS-SEMI-PERIMETRO - LADO2)
+                    * (WS-SEMI-PERIMETRO - LADO3)
+            COMPUTE WS-AREA-TRIANGULO = FUNCTION SQRT(WS-AREA-RADICANDO)
+            DISPLAY "PERIMETRO DO TRIANGULO: " WS-PERIMETRO-TRIANGULO
+            DISPLAY "AREA DO TRIANGULO: " WS-AREA-TRIANGULO.
+
+       CLASSIFICA-CIRCULO.
+            DISPLAY "DIGITE O RAIO:"
+            ACCEPT RAIO
+            IF RAIO = 0 THEN
+                DISPLAY "RAIO INVALIDO, DEVE SER MAIOR QUE ZERO"
+                MOVE "REJEITADO - RAIO ZERO" TO WS-RESULTADO
+            ELSE
+                COMPUTE WS-AREA-CIRCULO = 3.14 * RAIO * RAIO
+                COMPUTE WS-CIRCUNFERENCIA = 2 * 3.14 * RAIO
+                DISPLAY "AREA DO CIRCULO: " WS-AREA-CIRCULO
+                DISPLAY "CIRCUNFERENCIA: " WS-CIRCUNFERENCIA
+                MOVE "CIRCULO OK" TO WS-RESULTADO
+            END-IF
+            PERFORM GRAVA-SHAPES-INVENTORY.
+
+       GRAVA-SHAPES-INVENTORY.
+            OPEN EXTEND SHAPES-INVENTORY-FILE
+            IF WS-FS-SHAPESINV = "35"
+                OPEN OUTPUT SHAPES-INVENTORY-FILE
+            END-IF
+            MOVE SPACES TO SHAPES-INVENTORY-RECORD
+            EVALUATE MODO
+                WHEN 1 MOVE "QUADRILATERO" TO SI-FORMA
+                WHEN 2 MOVE "TRIANGULO" TO SI-FORMA
+                WHEN 3 MOVE "CIRCULO" TO SI-FORMA
+            END-EVALUATE
+            MOVE WS-RESULTADO TO SI-RESULTADO
+            WRITE SHAPES-INVENTORY-RECORD
+            CLOSE SHAPES-INVENTORY-FILE.
+
+       COPY "auditproc.cpy".
 
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM EXERCICIO14.
