@@ -5,25 +5,100 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. EXERCICIO12.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SIGN-INPUT-FILE ASSIGN TO "SIGNIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SIGN-REPORT-FILE ASSIGN TO "SIGNRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITLOG.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  SIGN-INPUT-FILE.
+       01  SIGN-INPUT-RECORD.
+           05 SI-VALOR               PIC S9(4) SIGN IS LEADING SEPARATE.
+
+       FD  SIGN-REPORT-FILE.
+       01  SIGN-REPORT-RECORD.
+           05 SR-VALOR            PIC S9(4) SIGN IS LEADING
+               SEPARATE.
+           05 SR-DELIM-1               PIC X(1).
+           05 SR-CLASSIFICACAO         PIC X(8).
+
+       FD  AUDIT-TRAIL-FILE.
+           COPY "audit.cpy".
+
        WORKING-STORAGE SECTION.
            77 N1 PIC S9(4).
+           77 SC-CLASSIFICACAO PIC X(8).
+           77 WS-CONT-POSITIVOS PIC 9(4) VALUE 0.
+           77 WS-CONT-NEGATIVOS PIC 9(4) VALUE 0.
+           77 WS-CONT-ZEROS PIC 9(4) VALUE 0.
+           77 MODO PIC 9(1).
+           77 WS-EOF-SIGNIN PIC X(1) VALUE 'N'.
+           77 WS-FS-AUDITLOG PIC X(2).
+           77 WS-DATA-ATUAL PIC 9(8).
+           77 WS-HORA-ATUAL PIC 9(6).
+           77 WS-OPERADOR-ID PIC X(10).
+           77 WS-AUDIT-RESUMO PIC X(30).
+           77 WS-PROGRAMA-ATUAL PIC X(12) VALUE "EXERCICIO12".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            DISPLAY "DIGITE SEU ID DE OPERADOR:"
+            ACCEPT WS-OPERADOR-ID
+            DISPLAY "1 - CLASSIFICAR UM NUMERO"
+            DISPLAY "2 - CLASSIFICAR EM LOTE (SIGNIN)"
+            ACCEPT MODO
+            EVALUATE MODO
+             WHEN 1 PERFORM CLASSIFICA-UM-NUMERO
+                     MOVE "MODO 1 - UM NUMERO" TO WS-AUDIT-RESUMO
+             WHEN 2 PERFORM CLASSIFICA-LOTE
+                     MOVE "MODO 2 - LOTE SIGNIN" TO WS-AUDIT-RESUMO
+             WHEN OTHER DISPLAY "OPCAO INVALIDA!"
+            END-EVALUATE.
+            IF MODO = 1 OR MODO = 2
+                PERFORM GRAVA-AUDITORIA
+            END-IF.
+            GOBACK.
+
+       CLASSIFICA-UM-NUMERO.
             DISPLAY "DIGITE UM NUMERO"
             ACCEPT N1
-            IF N1 = 0 THEN
-                DISPLAY "ESSE NUMERO EH IGUAL A 0"
-                ELSE
-                    IF N1 > 0 THEN
-                        DISPLAY "ESSE NUMERO EH POSITIVO"
-                    ELSE
-                        DISPLAY "ESSE NUMERO EH NEGATIVO"
-                    END-IF
-            END-IF
-
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+            PERFORM CLASSIFICA-SINAL
+            DISPLAY "ESSE NUMERO EH " SC-CLASSIFICACAO.
+
+       CLASSIFICA-LOTE.
+            MOVE 'N' TO WS-EOF-SIGNIN.
+            OPEN INPUT SIGN-INPUT-FILE.
+            OPEN OUTPUT SIGN-REPORT-FILE.
+            PERFORM UNTIL WS-EOF-SIGNIN = 'Y'
+                READ SIGN-INPUT-FILE
+                    AT END
+                        MOVE 'Y' TO WS-EOF-SIGNIN
+                    NOT AT END
+                        MOVE SI-VALOR TO N1
+                        PERFORM CLASSIFICA-SINAL
+                        DISPLAY N1 " " SC-CLASSIFICACAO
+                        MOVE SPACES TO SIGN-REPORT-RECORD
+                        MOVE N1 TO SR-VALOR
+                        MOVE SC-CLASSIFICACAO TO SR-CLASSIFICACAO
+                        WRITE SIGN-REPORT-RECORD
+                END-READ
+            END-PERFORM.
+            CLOSE SIGN-INPUT-FILE.
+            CLOSE SIGN-REPORT-FILE.
+            DISPLAY "TOTAL POSITIVOS: " WS-CONT-POSITIVOS.
+            DISPLAY "TOTAL NEGATIVOS: " WS-CONT-NEGATIVOS.
+            DISPLAY "TOTAL ZEROS: " WS-CONT-ZEROS.
+
+       COPY "signval.cpy".
+
+       COPY "auditproc.cpy".
+
+       END PROGRAM EXERCICIO12.
