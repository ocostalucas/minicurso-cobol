@@ -5,25 +5,122 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. EXERCICIO6.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITLOG.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  AUDIT-TRAIL-FILE.
+           COPY "audit.cpy".
+
        WORKING-STORAGE SECTION.
            77 ANOS PIC 9(3).
            77 MES PIC 9(3).
            77 DIA PIC 9(3).
            77 TOTAL PIC 9(4).
+           77 WS-ANOS-BISSEXTOS PIC 9(3).
+           77 WS-RESTO-BISSEXTOS PIC 9(3).
+           77 MODO PIC 9(1).
+           77 WS-RESTO-ANOS PIC 9(4).
+      * Cumulative real calendar-month lengths (non-leap), entry N
+      * holding the total days in N complete months starting January,
+      * used in place of a flat 30-day-per-month approximation.
+           01 WS-TABELA-MESES VALUE
+               "031059090120151181212243273304334365".
+               05 WS-DIAS-MES-ACUM PIC 9(3) OCCURS 12 TIMES.
+           77 WS-DIAS-MES PIC 9(3).
+           77 WS-MES-IX PIC 9(2).
+           77 WS-FS-AUDITLOG PIC X(2).
+           77 WS-DATA-ATUAL PIC 9(8).
+           77 WS-HORA-ATUAL PIC 9(6).
+           77 WS-OPERADOR-ID PIC X(10).
+           77 WS-AUDIT-RESUMO PIC X(30).
+           77 WS-PROGRAMA-ATUAL PIC X(12) VALUE "EXERCICIO6".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            DISPLAY "DIGITE SEU ID DE OPERADOR:"
+            ACCEPT WS-OPERADOR-ID
+            DISPLAY "1 - CONVERTER IDADE (ANOS/MESES/DIAS) PARA DIAS"
+            DISPLAY "2 - CONVERTER TOTAL DE DIAS PARA ANOS/MESES/DIAS"
+            ACCEPT MODO
+            EVALUATE MODO
+             WHEN 1 PERFORM CONVERTE-PARA-DIAS
+                     MOVE "MODO 1 - IDADE PARA DIAS" TO
+                         WS-AUDIT-RESUMO
+             WHEN 2 PERFORM CONVERTE-PARA-IDADE
+                     MOVE "MODO 2 - DIAS PARA IDADE" TO
+                         WS-AUDIT-RESUMO
+             WHEN OTHER DISPLAY "OPCAO INVALIDA!"
+            END-EVALUATE.
+            IF MODO = 1 OR MODO = 2
+                PERFORM GRAVA-AUDITORIA
+            END-IF.
+            GOBACK.
+
+       CONVERTE-PARA-DIAS.
             DISPLAY "DIGITE SUA IDADE:"
             ACCEPT ANOS
             DISPLAY "DIGITE OS MESES:"
             ACCEPT MES
             DISPLAY "DIGITE OS DIAS:"
             ACCEPT DIA
-            COMPUTE TOTAL = (ANOS*365)+(MES*30)+DIA
-            DISPLAY "SUA IDADE EM DIAS Ã‰: "TOTAL
+            DIVIDE ANOS BY 4 GIVING WS-ANOS-BISSEXTOS
+                REMAINDER WS-RESTO-BISSEXTOS
+            IF MES = 0
+                MOVE 0 TO WS-DIAS-MES
+            ELSE
+                MOVE MES TO WS-MES-IX
+                IF WS-MES-IX > 12
+                    MOVE 12 TO WS-MES-IX
+                END-IF
+                MOVE WS-DIAS-MES-ACUM(WS-MES-IX) TO WS-DIAS-MES
+            END-IF
+            COMPUTE TOTAL =
+                (ANOS*365)+WS-ANOS-BISSEXTOS+WS-DIAS-MES+DIA
+            DISPLAY "SUA IDADE EM DIAS Ã‰: "TOTAL.
+
+       CONVERTE-PARA-IDADE.
+            DISPLAY "DIGITE O TOTAL DE DIAS:"
+            ACCEPT TOTAL
+            DIVIDE TOTAL BY 365 GIVING ANOS
+                REMAINDER WS-RESTO-ANOS
+            PERFORM AJUSTA-BISSEXTOS-IDADE
+            MOVE 0 TO MES
+            MOVE WS-RESTO-ANOS TO DIA
+            PERFORM VARYING WS-MES-IX FROM 1 BY 1
+                    UNTIL WS-MES-IX > 12
+                IF WS-DIAS-MES-ACUM(WS-MES-IX) <= WS-RESTO-ANOS
+                    MOVE WS-MES-IX TO MES
+                    COMPUTE DIA =
+                        WS-RESTO-ANOS - WS-DIAS-MES-ACUM(WS-MES-IX)
+                END-IF
+            END-PERFORM
+            DISPLAY "IDADE: " ANOS " ANOS, " MES " MESES, "
+      -         DIA " DIAS".
+
+      * ANOS/4 leap days are only valid against WS-RESTO-ANOS once the
+      * two have been brought into the same year; when the leap count
+      * for the rough ANOS estimate still exceeds the day-of-year
+      * remainder, borrow a year's worth of days back into the
+      * remainder and re-estimate, the same guard exercicio-7 uses
+      * before its julian-date subtraction.
+       AJUSTA-BISSEXTOS-IDADE.
+            DIVIDE ANOS BY 4 GIVING WS-ANOS-BISSEXTOS
+                REMAINDER WS-RESTO-BISSEXTOS
+            PERFORM UNTIL WS-ANOS-BISSEXTOS NOT > WS-RESTO-ANOS
+                SUBTRACT 1 FROM ANOS
+                ADD 365 TO WS-RESTO-ANOS
+                DIVIDE ANOS BY 4 GIVING WS-ANOS-BISSEXTOS
+                    REMAINDER WS-RESTO-BISSEXTOS
+            END-PERFORM
+            SUBTRACT WS-ANOS-BISSEXTOS FROM WS-RESTO-ANOS.
+
+       COPY "auditproc.cpy".
 
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM EXERCICIO6.
