@@ -5,19 +5,187 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. EXERCICIO2.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LIVESTOCK-FILE ASSIGN TO "LIVESTOCK"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FARRIER-INVENTORY-FILE ASSIGN TO "FARRIERINV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REORDER-REPORT-FILE ASSIGN TO "REORDERRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITLOG.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  LIVESTOCK-FILE.
+       01  LIVESTOCK-RECORD.
+           05 LV-ESTABULO          PIC X(10).
+           05 LV-DELIM-1           PIC X(1).
+           05 LV-QTD-CAVALO        PIC 9(4).
+
+       FD  FARRIER-INVENTORY-FILE.
+       01  FARRIER-INVENTORY-RECORD.
+           05 FI-ESTABULO          PIC X(10).
+           05 FI-DELIM-1           PIC X(1).
+           05 FI-QTD-ESTOQUE       PIC 9(5).
+
+       FD  REORDER-REPORT-FILE.
+       01  REORDER-REPORT-RECORD.
+           05 RR-ESTABULO          PIC X(10).
+           05 RR-DELIM-1           PIC X(1).
+           05 RR-QTD-NECESSARIA    PIC 9(5).
+           05 RR-DELIM-2           PIC X(1).
+           05 RR-QTD-ESTOQUE       PIC 9(5).
+           05 RR-DELIM-3           PIC X(1).
+           05 RR-STATUS            PIC X(9).
+
+       FD  AUDIT-TRAIL-FILE.
+           COPY "audit.cpy".
+
        WORKING-STORAGE SECTION.
            77 QTD_CAVALO PIC 9(4).
            77 QTD_FERRADURAS PIC 9(4).
+           77 MODO PIC 9(1).
+           77 WS-EOF-LIVESTOCK PIC X(1) VALUE 'N'.
+           77 WS-EOF-FARRIERINV PIC X(1) VALUE 'N'.
+           77 WS-TOTAL-FERRADURAS PIC 9(6) VALUE 0.
+           77 WS-QTD-ESTOQUE PIC 9(5).
+           01 WS-TABELA-FARRIERINV.
+               05 WS-FI-ENTRADA OCCURS 50 TIMES
+                       INDEXED BY WS-FI-IX.
+                   10 WS-FI-ESTABULO    PIC X(10).
+                   10 WS-FI-ESTOQUE     PIC 9(5).
+           77 WS-FI-TOTAL PIC 9(2) VALUE 0.
+           77 WS-FI-SUB PIC 9(2).
+           77 WS-FI-ACHOU PIC X(1).
+           77 WS-FS-AUDITLOG PIC X(2).
+           77 WS-DATA-ATUAL PIC 9(8).
+           77 WS-HORA-ATUAL PIC 9(6).
+           77 WS-OPERADOR-ID PIC X(10).
+           77 WS-AUDIT-RESUMO PIC X(30).
+           77 WS-PROGRAMA-ATUAL PIC X(12) VALUE "EXERCICIO2".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            DISPLAY "DIGITE SEU ID DE OPERADOR:"
+            ACCEPT WS-OPERADOR-ID
+            DISPLAY "1 - INFORMAR UM ESTABULO"
+            DISPLAY "2 - PROCESSAR ARQUIVO DE ESTABULOS (LIVESTOCK)"
+            DISPLAY "3 - RELATORIO DE REPOSICAO DE FERRADURAS"
+            ACCEPT MODO
+            EVALUATE MODO
+             WHEN 1 PERFORM CALCULA-UM-ESTABULO
+                     MOVE "MODO 1 - UM ESTABULO" TO WS-AUDIT-RESUMO
+                     PERFORM GRAVA-AUDITORIA
+             WHEN 2 PERFORM PROCESSA-ESTABULOS
+                     MOVE "MODO 2 - LOTE LIVESTOCK" TO WS-AUDIT-RESUMO
+                     PERFORM GRAVA-AUDITORIA
+             WHEN 3 PERFORM PROCESSA-REORDER
+                     MOVE "MODO 3 - REPOSICAO FERRADURAS" TO
+                         WS-AUDIT-RESUMO
+                     PERFORM GRAVA-AUDITORIA
+             WHEN OTHER DISPLAY "OPCAO INVALIDA!"
+            END-EVALUATE.
+            GOBACK.
+
+       CALCULA-UM-ESTABULO.
             DISPLAY "DIGITE A QUANTIDADE DE CAVALOS"
             ACCEPT QTD_CAVALO
             COMPUTE QTD_FERRADURAS = QTD_CAVALO*4
             DISPLAY "QUANTIDADE DE FERRADURAS NECESSARIAS: "
-      -     QTD_FERRADURAS
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      -     QTD_FERRADURAS.
+
+       PROCESSA-ESTABULOS.
+            MOVE 'N' TO WS-EOF-LIVESTOCK.
+            MOVE 0 TO WS-TOTAL-FERRADURAS.
+            OPEN INPUT LIVESTOCK-FILE.
+            PERFORM UNTIL WS-EOF-LIVESTOCK = 'Y'
+                READ LIVESTOCK-FILE
+                    AT END
+                        MOVE 'Y' TO WS-EOF-LIVESTOCK
+                    NOT AT END
+                        COMPUTE QTD_FERRADURAS =
+                            LV-QTD-CAVALO * 4
+                        ADD QTD_FERRADURAS TO WS-TOTAL-FERRADURAS
+                        DISPLAY LV-ESTABULO " - CAVALOS: "
+      -                     LV-QTD-CAVALO " FERRADURAS: "
+      -                     QTD_FERRADURAS
+                END-READ
+            END-PERFORM.
+            CLOSE LIVESTOCK-FILE.
+            DISPLAY "TOTAL GERAL DE FERRADURAS: " WS-TOTAL-FERRADURAS.
+
+      * Loads the farrier inventory into a table once, then looks each
+      * stable up by ESTABULO instead of pairing the two files
+      * positionally - LIVESTOCK and FARRIERINV are not guaranteed to
+      * list stables in the same order.
+       PROCESSA-REORDER.
+            PERFORM CARREGA-TABELA-FARRIERINV.
+            MOVE 'N' TO WS-EOF-LIVESTOCK.
+            OPEN INPUT LIVESTOCK-FILE.
+            OPEN OUTPUT REORDER-REPORT-FILE.
+            PERFORM UNTIL WS-EOF-LIVESTOCK = 'Y'
+                READ LIVESTOCK-FILE
+                    AT END
+                        MOVE 'Y' TO WS-EOF-LIVESTOCK
+                    NOT AT END
+                        COMPUTE QTD_FERRADURAS =
+                            LV-QTD-CAVALO * 4
+                        PERFORM BUSCA-ESTOQUE-ESTABULO
+                        MOVE SPACES TO REORDER-REPORT-RECORD
+                        MOVE LV-ESTABULO TO RR-ESTABULO
+                        MOVE QTD_FERRADURAS TO RR-QTD-NECESSARIA
+                        MOVE WS-QTD-ESTOQUE TO RR-QTD-ESTOQUE
+                        IF WS-QTD-ESTOQUE < QTD_FERRADURAS
+                            MOVE "REPOR" TO RR-STATUS
+                        ELSE
+                            MOVE "OK" TO RR-STATUS
+                        END-IF
+                        DISPLAY LV-ESTABULO " NECESSARIO: "
+      -                     QTD_FERRADURAS " ESTOQUE: "
+      -                     WS-QTD-ESTOQUE " " RR-STATUS
+                        WRITE REORDER-REPORT-RECORD
+                END-READ
+            END-PERFORM.
+            CLOSE LIVESTOCK-FILE.
+            CLOSE REORDER-REPORT-FILE.
+
+       CARREGA-TABELA-FARRIERINV.
+            MOVE 0 TO WS-FI-TOTAL.
+            MOVE 'N' TO WS-EOF-FARRIERINV.
+            OPEN INPUT FARRIER-INVENTORY-FILE.
+            PERFORM UNTIL WS-EOF-FARRIERINV = 'Y'
+                READ FARRIER-INVENTORY-FILE
+                    AT END
+                        MOVE 'Y' TO WS-EOF-FARRIERINV
+                    NOT AT END
+                        IF WS-FI-TOTAL < 50
+                            ADD 1 TO WS-FI-TOTAL
+                            MOVE FI-ESTABULO TO
+                                WS-FI-ESTABULO(WS-FI-TOTAL)
+                            MOVE FI-QTD-ESTOQUE TO
+                                WS-FI-ESTOQUE(WS-FI-TOTAL)
+                        END-IF
+                END-READ
+            END-PERFORM.
+            CLOSE FARRIER-INVENTORY-FILE.
+
+       BUSCA-ESTOQUE-ESTABULO.
+            MOVE 0 TO WS-QTD-ESTOQUE.
+            MOVE 'N' TO WS-FI-ACHOU.
+            PERFORM VARYING WS-FI-SUB FROM 1 BY 1
+                    UNTIL WS-FI-SUB > WS-FI-TOTAL
+                        OR WS-FI-ACHOU = 'S'
+                IF WS-FI-ESTABULO(WS-FI-SUB) = LV-ESTABULO
+                    MOVE WS-FI-ESTOQUE(WS-FI-SUB) TO WS-QTD-ESTOQUE
+                    MOVE 'S' TO WS-FI-ACHOU
+                END-IF
+            END-PERFORM.
+
+       COPY "auditproc.cpy".
+
+       END PROGRAM EXERCICIO2.
