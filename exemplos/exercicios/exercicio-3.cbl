@@ -5,20 +5,191 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. EXERCICIO3.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-GRADES-FILE ASSIGN TO "STUDENTGR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STU-ID
+               FILE STATUS IS WS-FS-STUDENTGR.
+           SELECT TRANSCRIPT-REPORT-FILE ASSIGN TO "TRANSCRIP3"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-TRANSCRIPT.
+           SELECT STUDENT-LOAD-FILE ASSIGN TO "STUDENTIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CKPT-BOLETIM ASSIGN TO "CKPTBOLETIM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CKPT-BOLETIM.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITLOG.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  STUDENT-GRADES-FILE.
+           COPY "studentgr.cpy".
+
+       FD  AUDIT-TRAIL-FILE.
+           COPY "audit.cpy".
+
+       FD  STUDENT-LOAD-FILE.
+       01  STUDENT-LOAD-RECORD.
+           05 SL-ID                 PIC X(10).
+           05 SL-DELIM-1            PIC X(1).
+           05 SL-NOME               PIC X(20).
+           05 SL-DELIM-4            PIC X(1).
+           05 SL-N1                 PIC 9(2).
+           05 SL-DELIM-2            PIC X(1).
+           05 SL-N2                 PIC 9(2).
+           05 SL-DELIM-3            PIC X(1).
+           05 SL-N3                 PIC 9(2).
+
+       FD  TRANSCRIPT-REPORT-FILE.
+       01  TRANSCRIPT-REPORT-RECORD.
+           05 TR-ID                 PIC X(10).
+           05 TR-DELIM-1            PIC X(1).
+           05 TR-NOME               PIC X(20).
+           05 TR-DELIM-4            PIC X(1).
+           05 TR-MEDIA              PIC 9(2)V99.
+
+       FD  CKPT-BOLETIM.
+       01  CKPT-BOLETIM-RECORD      PIC 9(6).
+
        WORKING-STORAGE SECTION.
            77 N1 PIC 9(2).
            77 N2 PIC 9(2).
            77 MEDIA PIC 9(2)V99.
+           77 MODO PIC 9(1).
+           77 WS-EOF-STUDENTGR PIC X(1) VALUE 'N'.
+           77 WS-FS-STUDENTGR PIC X(2).
+           77 WS-FS-TRANSCRIPT PIC X(2).
+           77 WS-FS-CKPT-BOLETIM PIC X(2).
+           77 WS-REGS-PROCESSADOS PIC 9(6).
+           77 WS-REGS-LIDOS PIC 9(6).
+           77 WS-ID-BUSCA PIC X(10).
+           77 WS-EOF-STUDENTIN PIC X(1) VALUE 'N'.
+           77 WS-FS-AUDITLOG PIC X(2).
+           77 WS-DATA-ATUAL PIC 9(8).
+           77 WS-HORA-ATUAL PIC 9(6).
+           77 WS-OPERADOR-ID PIC X(10).
+           77 WS-AUDIT-RESUMO PIC X(30).
+           77 WS-PROGRAMA-ATUAL PIC X(12) VALUE "EXERCICIO3".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            DISPLAY "DIGITE SEU ID DE OPERADOR:"
+            ACCEPT WS-OPERADOR-ID
+            DISPLAY "1 - INFORMAR UM ALUNO"
+            DISPLAY "2 - PROCESSAR BOLETIM EM LOTE (STUDENTGR)"
+            DISPLAY "3 - BUSCAR ALUNO NO ROSTER (STUDENTGR)"
+            DISPLAY "4 - CARREGAR ROSTER A PARTIR DE STUDENTIN"
+            ACCEPT MODO
+            EVALUATE MODO
+             WHEN 1 PERFORM CALCULA-UM-ALUNO
+                     MOVE "MODO 1 - UM ALUNO" TO WS-AUDIT-RESUMO
+             WHEN 2 PERFORM PROCESSA-BOLETIM
+                     MOVE "MODO 2 - BOLETIM LOTE" TO WS-AUDIT-RESUMO
+             WHEN 3 PERFORM BUSCA-ALUNO-ROSTER
+                     MOVE "MODO 3 - BUSCA ROSTER" TO WS-AUDIT-RESUMO
+             WHEN 4 PERFORM CARREGA-ROSTER
+                     MOVE "MODO 4 - CARGA ROSTER" TO WS-AUDIT-RESUMO
+             WHEN OTHER DISPLAY "OPCAO INVALIDA!"
+            END-EVALUATE.
+            IF MODO >= 1 AND MODO <= 4
+                PERFORM GRAVA-AUDITORIA
+            END-IF.
+            GOBACK.
+
+       CARREGA-ROSTER.
+            MOVE 'N' TO WS-EOF-STUDENTIN.
+            OPEN INPUT STUDENT-LOAD-FILE.
+            OPEN OUTPUT STUDENT-GRADES-FILE.
+            PERFORM UNTIL WS-EOF-STUDENTIN = 'Y'
+                READ STUDENT-LOAD-FILE
+                    AT END
+                        MOVE 'Y' TO WS-EOF-STUDENTIN
+                    NOT AT END
+                        MOVE SL-ID TO STU-ID
+                        MOVE SL-NOME TO STU-NOME
+                        MOVE SL-N1 TO STU-N1
+                        MOVE SL-N2 TO STU-N2
+                        MOVE SL-N3 TO STU-N3
+                        WRITE STUDENT-GRADES-RECORD
+                            INVALID KEY
+                                DISPLAY "ID DUPLICADO: " STU-ID
+                        END-WRITE
+                END-READ
+            END-PERFORM.
+            CLOSE STUDENT-LOAD-FILE.
+            CLOSE STUDENT-GRADES-FILE.
+
+       BUSCA-ALUNO-ROSTER.
+            DISPLAY "DIGITE O ID DO ALUNO:"
+            ACCEPT WS-ID-BUSCA
+            OPEN INPUT STUDENT-GRADES-FILE.
+            MOVE WS-ID-BUSCA TO STU-ID.
+            READ STUDENT-GRADES-FILE
+                KEY IS STU-ID
+                INVALID KEY
+                    DISPLAY "ALUNO NAO ENCONTRADO NO ROSTER"
+                NOT INVALID KEY
+                    COMPUTE MEDIA = (STU-N1+STU-N2)/2
+                    DISPLAY STU-ID " " STU-NOME " N1: " STU-N1
+      -                 " N2: " STU-N2 " MEDIA: " MEDIA
+            END-READ.
+            CLOSE STUDENT-GRADES-FILE.
+
+       CALCULA-UM-ALUNO.
             DISPLAY "DIGITE A PRIMEIRA MEDIA DO ALUNO(A):"
             ACCEPT N1
             DISPLAY "DIGITE A SEGUNDA NOTA DO ALUNO(A)"
             ACCEPT N2
             COMPUTE MEDIA = (N1+N2)/2
-            DISPLAY "MEDIA FINAL DO ALUNO: "MEDIA
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+            DISPLAY "MEDIA FINAL DO ALUNO: "MEDIA.
+
+       PROCESSA-BOLETIM.
+            MOVE 'N' TO WS-EOF-STUDENTGR.
+            MOVE 0 TO WS-REGS-LIDOS.
+            PERFORM LE-CHECKPOINT-CKPT-BOLETIM.
+            OPEN INPUT STUDENT-GRADES-FILE.
+            IF WS-REGS-PROCESSADOS > 0
+                DISPLAY "RETOMANDO A PARTIR DO REGISTRO "
+      -             WS-REGS-PROCESSADOS
+                OPEN EXTEND TRANSCRIPT-REPORT-FILE
+                IF WS-FS-TRANSCRIPT = "35"
+                    OPEN OUTPUT TRANSCRIPT-REPORT-FILE
+                END-IF
+            ELSE
+                OPEN OUTPUT TRANSCRIPT-REPORT-FILE
+            END-IF
+            PERFORM UNTIL WS-EOF-STUDENTGR = 'Y'
+                READ STUDENT-GRADES-FILE
+                    AT END
+                        MOVE 'Y' TO WS-EOF-STUDENTGR
+                    NOT AT END
+                        ADD 1 TO WS-REGS-LIDOS
+                        IF WS-REGS-LIDOS > WS-REGS-PROCESSADOS
+                            COMPUTE MEDIA = (STU-N1+STU-N2)/2
+                            DISPLAY STU-ID " " STU-NOME " MEDIA: " MEDIA
+                            MOVE SPACES TO TRANSCRIPT-REPORT-RECORD
+                            MOVE STU-ID TO TR-ID
+                            MOVE STU-NOME TO TR-NOME
+                            MOVE MEDIA TO TR-MEDIA
+                            WRITE TRANSCRIPT-REPORT-RECORD
+                            MOVE WS-REGS-LIDOS TO WS-REGS-PROCESSADOS
+                            PERFORM GRAVA-CHECKPOINT-CKPT-BOLETIM
+                        END-IF
+                END-READ
+            END-PERFORM.
+            CLOSE STUDENT-GRADES-FILE.
+            CLOSE TRANSCRIPT-REPORT-FILE.
+
+       COPY "ckpt.cpy"
+           REPLACING ==:ARQUIVO:== BY ==CKPT-BOLETIM==
+                     ==:CONTADOR:== BY ==WS-REGS-PROCESSADOS==.
+
+       COPY "auditproc.cpy".
+
+       END PROGRAM EXERCICIO3.
