@@ -3,21 +3,112 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
-      * lucro; precoUnidade; precoVenda; aluguel: 500
+      * lucro; precoUnidade; precoVenda; aluguel: see PARAMCTL/WS-ALUGUEL
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. EXERCICIO5.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DAILY-SALES-FILE ASSIGN TO "DAILYSALES"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MONTHLY-ROLLUP-FILE ASSIGN TO "MONTHROLL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-MONTHROLL.
+           SELECT CKPT-VENDAS ASSIGN TO "CKPTVENDAS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CKPT-VENDAS.
+           SELECT PARAM-CONTROL-FILE ASSIGN TO "PARAMCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PARAMCTL.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITLOG.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  DAILY-SALES-FILE.
+       01  DAILY-SALES-RECORD.
+           05 DS-PRODUTO            PIC X(10).
+           05 DS-DELIM-1            PIC X(1).
+           05 DS-PRECO-UNIDADE      PIC 9(4)V99.
+           05 DS-DELIM-2            PIC X(1).
+           05 DS-PRECO-VENDA        PIC 9(4)V99.
+           05 DS-DELIM-3            PIC X(1).
+           05 DS-QTD-VENDIDA        PIC 9(4)V99.
+
+       FD  MONTHLY-ROLLUP-FILE.
+       01  MONTHLY-ROLLUP-RECORD.
+           05 MR-PRODUTO            PIC X(10).
+           05 MR-DELIM-1            PIC X(1).
+           05 MR-LUCRO              PIC S9(6)V99 SIGN IS LEADING
+                                         SEPARATE.
+
+       FD  CKPT-VENDAS.
+       01  CKPT-VENDAS-RECORD       PIC 9(6).
+
+       FD  PARAM-CONTROL-FILE.
+           COPY "paramctl.cpy".
+
+       FD  AUDIT-TRAIL-FILE.
+           COPY "audit.cpy".
+
        WORKING-STORAGE SECTION.
+           77 WS-FS-MONTHROLL PIC X(2).
+           77 WS-FS-CKPT-VENDAS PIC X(2).
+           77 WS-FS-PARAMCTL PIC X(2).
+           77 WS-ALUGUEL PIC 9(4)V99 VALUE 500.
+           77 WS-REGS-PROCESSADOS PIC 9(6).
+           77 WS-REGS-LIDOS PIC 9(6).
+           77 WS-REGS-PROCESSADOS-INICIO PIC 9(6).
            77 PRECO_UNIDADE PIC 9(4)v99.
            77 PRECO_VENDA PIC 9(4)v99.
            77 QTD_VENDIDA PIC 9(4)v99.
            77 LUCRO PIC 9(4)v99.
            77 RESULTADO PIC 9(4)v99.
+           77 MODO PIC 9(1).
+           77 WS-EOF-DAILYSALES PIC X(1) VALUE 'N'.
+           77 WS-LUCRO-DIA PIC S9(6)V99 SIGN IS LEADING SEPARATE.
+           77 WS-TOTAL-LUCRO PIC S9(6)V99 SIGN IS LEADING SEPARATE
+                   VALUE 0.
+           77 WS-RESULTADO-MES PIC S9(6)V99 SIGN IS LEADING SEPARATE.
+           01 WS-TABELA-PRODUTOS.
+               05 WS-PROD-ENTRADA OCCURS 20 TIMES
+                       INDEXED BY WS-PROD-IX.
+                   10 WS-PROD-NOME      PIC X(10).
+                   10 WS-PROD-LUCRO     PIC S9(6)V99 SIGN IS LEADING
+                                             SEPARATE.
+           77 WS-PROD-TOTAL PIC 9(2) VALUE 0.
+           77 WS-PROD-ACHOU PIC X(1).
+           77 WS-PROD-SUB PIC 9(2).
+           77 WS-FS-AUDITLOG PIC X(2).
+           77 WS-DATA-ATUAL PIC 9(8).
+           77 WS-HORA-ATUAL PIC 9(6).
+           77 WS-OPERADOR-ID PIC X(10).
+           77 WS-AUDIT-RESUMO PIC X(30).
+           77 WS-PROGRAMA-ATUAL PIC X(12) VALUE "EXERCICIO5".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            DISPLAY "DIGITE SEU ID DE OPERADOR:"
+            ACCEPT WS-OPERADOR-ID
+            PERFORM LE-PARAMETROS
+            DISPLAY "1 - INFORMAR UMA VENDA"
+            DISPLAY "2 - PROCESSAR VENDAS DO MES (DAILYSALES)"
+            ACCEPT MODO
+            EVALUATE MODO
+             WHEN 1 PERFORM CALCULA-UMA-VENDA
+                     MOVE "MODO 1 - UMA VENDA" TO WS-AUDIT-RESUMO
+             WHEN 2 PERFORM PROCESSA-VENDAS-MES
+                     MOVE "MODO 2 - VENDAS DO MES" TO WS-AUDIT-RESUMO
+             WHEN OTHER DISPLAY "OPCAO INVALIDA!"
+            END-EVALUATE.
+            IF MODO = 1 OR MODO = 2
+                PERFORM GRAVA-AUDITORIA
+            END-IF.
+            GOBACK.
+
+       CALCULA-UMA-VENDA.
             DISPLAY "DIGITE O PRECO DA UNIDADE DO PAO DE MEL:"
             ACCEPT PRECO_UNIDADE
             DISPLAY "DIGITE O PRECO DE VENDA DO PAO DE MEL:"
@@ -25,7 +116,118 @@
             DISPLAY "DIGITE A QUANTIDADE VENDIDA"
             ACCEPT QTD_VENDIDA
             COMPUTE LUCRO = (PRECO_VENDA - PRECO_UNIDADE) * QTD_VENDIDA
-            COMPUTE RESULTADO = LUCRO - 500
-            DISPLAY "LUCRO DE VENDA: " RESULTADO
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+            COMPUTE RESULTADO = LUCRO - WS-ALUGUEL
+            DISPLAY "LUCRO DE VENDA: " RESULTADO.
+
+      * Reads the aluguel rate off the shared PARAMCTL control card
+      * when one has been deployed; otherwise keeps the built-in
+      * default set on WS-ALUGUEL above.
+       LE-PARAMETROS.
+            OPEN INPUT PARAM-CONTROL-FILE.
+            IF WS-FS-PARAMCTL = "00"
+                READ PARAM-CONTROL-FILE
+                    NOT AT END
+                        MOVE PC-ALUGUEL TO WS-ALUGUEL
+                END-READ
+                CLOSE PARAM-CONTROL-FILE
+            END-IF.
+
+       PROCESSA-VENDAS-MES.
+            MOVE 'N' TO WS-EOF-DAILYSALES.
+            MOVE 0 TO WS-TOTAL-LUCRO.
+            MOVE 0 TO WS-PROD-TOTAL.
+            MOVE 0 TO WS-REGS-LIDOS.
+            PERFORM LE-CHECKPOINT-CKPT-VENDAS.
+            MOVE WS-REGS-PROCESSADOS TO WS-REGS-PROCESSADOS-INICIO.
+            OPEN INPUT DAILY-SALES-FILE.
+            IF WS-REGS-PROCESSADOS > 0
+                DISPLAY "RETOMANDO A PARTIR DO REGISTRO "
+      -             WS-REGS-PROCESSADOS
+                OPEN EXTEND MONTHLY-ROLLUP-FILE
+                IF WS-FS-MONTHROLL = "35"
+                    OPEN OUTPUT MONTHLY-ROLLUP-FILE
+                END-IF
+            ELSE
+                OPEN OUTPUT MONTHLY-ROLLUP-FILE
+            END-IF
+            PERFORM UNTIL WS-EOF-DAILYSALES = 'Y'
+                READ DAILY-SALES-FILE
+                    AT END
+                        MOVE 'Y' TO WS-EOF-DAILYSALES
+                    NOT AT END
+                        ADD 1 TO WS-REGS-LIDOS
+                        COMPUTE WS-LUCRO-DIA =
+                            (DS-PRECO-VENDA - DS-PRECO-UNIDADE)
+                                * DS-QTD-VENDIDA
+                        ADD WS-LUCRO-DIA TO WS-TOTAL-LUCRO
+                        PERFORM ACUMULA-SUBTOTAL-PRODUTO
+                        IF WS-REGS-LIDOS > WS-REGS-PROCESSADOS
+                            DISPLAY DS-PRODUTO " LUCRO DO DIA: "
+      -                         WS-LUCRO-DIA
+                            MOVE SPACES TO MONTHLY-ROLLUP-RECORD
+                            MOVE DS-PRODUTO TO MR-PRODUTO
+                            MOVE WS-LUCRO-DIA TO MR-LUCRO
+                            WRITE MONTHLY-ROLLUP-RECORD
+                            MOVE WS-REGS-LIDOS TO WS-REGS-PROCESSADOS
+                            PERFORM GRAVA-CHECKPOINT-CKPT-VENDAS
+                        END-IF
+                END-READ
+            END-PERFORM.
+            COMPUTE WS-RESULTADO-MES = WS-TOTAL-LUCRO - WS-ALUGUEL.
+            DISPLAY "LUCRO TOTAL DO MES (APOS ALUGUEL): "
+      -         WS-RESULTADO-MES.
+      * The per-product subtotal and grand-total lines summarize the
+      * whole month, not just the records this run actually read, so
+      * they are only written when this run processed at least one
+      * new record past the checkpoint - a rerun after the month is
+      * already fully checkpointed would otherwise duplicate them in
+      * MONTHLY-ROLLUP-FILE every time it is resubmitted.
+            IF WS-REGS-LIDOS > WS-REGS-PROCESSADOS-INICIO
+                PERFORM GRAVA-SUBTOTAIS-PRODUTO
+                MOVE SPACES TO MONTHLY-ROLLUP-RECORD
+                MOVE "TOTAL MES" TO MR-PRODUTO
+                MOVE WS-RESULTADO-MES TO MR-LUCRO
+                WRITE MONTHLY-ROLLUP-RECORD
+            ELSE
+                DISPLAY "NENHUM REGISTRO NOVO - SUBTOTAIS DO MES"
+      -             " NAO REGRAVADOS"
+            END-IF.
+            CLOSE DAILY-SALES-FILE.
+            CLOSE MONTHLY-ROLLUP-FILE.
+
+      * Keeps a running subtotal per distinct DS-PRODUTO seen so far,
+      * so a run covering several products rolls each one up on its
+      * own line instead of only the per-record daily lucro.
+       ACUMULA-SUBTOTAL-PRODUTO.
+            MOVE 'N' TO WS-PROD-ACHOU.
+            PERFORM VARYING WS-PROD-SUB FROM 1 BY 1
+                    UNTIL WS-PROD-SUB > WS-PROD-TOTAL
+                IF WS-PROD-NOME(WS-PROD-SUB) = DS-PRODUTO
+                    ADD WS-LUCRO-DIA TO WS-PROD-LUCRO(WS-PROD-SUB)
+                    MOVE 'S' TO WS-PROD-ACHOU
+                END-IF
+            END-PERFORM.
+            IF WS-PROD-ACHOU = 'N' AND WS-PROD-TOTAL < 20
+                ADD 1 TO WS-PROD-TOTAL
+                MOVE DS-PRODUTO TO WS-PROD-NOME(WS-PROD-TOTAL)
+                MOVE WS-LUCRO-DIA TO WS-PROD-LUCRO(WS-PROD-TOTAL)
+            END-IF.
+
+       GRAVA-SUBTOTAIS-PRODUTO.
+            PERFORM VARYING WS-PROD-SUB FROM 1 BY 1
+                    UNTIL WS-PROD-SUB > WS-PROD-TOTAL
+                DISPLAY WS-PROD-NOME(WS-PROD-SUB)
+      -             " SUBTOTAL DO MES: " WS-PROD-LUCRO(WS-PROD-SUB)
+                MOVE SPACES TO MONTHLY-ROLLUP-RECORD
+                MOVE WS-PROD-NOME(WS-PROD-SUB) TO MR-PRODUTO
+                MOVE WS-PROD-LUCRO(WS-PROD-SUB) TO MR-LUCRO
+                WRITE MONTHLY-ROLLUP-RECORD
+            END-PERFORM.
+
+       COPY "ckpt.cpy"
+           REPLACING ==:ARQUIVO:== BY ==CKPT-VENDAS==
+                     ==:CONTADOR:== BY ==WS-REGS-PROCESSADOS==.
+
+       COPY "auditproc.cpy".
+
+       END PROGRAM EXERCICIO5.
