@@ -5,20 +5,194 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. EXERCICIO8.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCT-MASTER-FILE ASSIGN TO "PRODMASTER"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT INVOICE-FILE ASSIGN TO "INVOICE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-INVOICE.
+           SELECT PARAM-CONTROL-FILE ASSIGN TO "PARAMCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PARAMCTL.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITLOG.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  PRODUCT-MASTER-FILE.
+       01  PRODUCT-MASTER-RECORD.
+           05 PM-ID                 PIC X(10).
+           05 PM-DELIM-1            PIC X(1).
+           05 PM-NOME               PIC X(10).
+           05 PM-DELIM-2            PIC X(1).
+           05 PM-CATEGORIA          PIC 9(1).
+           05 PM-DELIM-3            PIC X(1).
+           05 PM-CUSTO-FABRICA      PIC 9(5)V99.
+
+       FD  INVOICE-FILE.
+       01  INVOICE-RECORD.
+           05 INV-ID                PIC X(10).
+           05 INV-DELIM-1           PIC X(1).
+           05 INV-NOME              PIC X(10).
+           05 INV-DELIM-2           PIC X(1).
+           05 INV-IMPOSTO           PIC 9(5)V99.
+           05 INV-DELIM-3           PIC X(1).
+           05 INV-PRECO-CONSUMIDOR  PIC 9(5)V99.
+
+       FD  PARAM-CONTROL-FILE.
+           COPY "paramctl.cpy".
+
+       FD  AUDIT-TRAIL-FILE.
+           COPY "audit.cpy".
+
        WORKING-STORAGE SECTION.
            77 CUSTO-FABRICA PIC 9(5)V99.
            77 PRECO-CONSUMIDOR PIC 9(5)V99.
            77 IMPOSTO PIC 9(5)V99.
+           77 WS-FS-PARAMCTL PIC X(2).
+           77 WS-FS-INVOICE PIC X(2).
+           77 WS-PRODUTO-ID PIC X(10).
+           77 WS-PRODUTO-ENCONTRADO PIC X(1) VALUE 'N'.
+           01 WS-TABELA-IMPOSTOS.
+               05 WS-CATEGORIA-ENTRADA OCCURS 3 TIMES
+                       INDEXED BY WS-CATEGORIA-IX.
+                   10 WS-CATEGORIA-NOME   PIC X(10).
+                   10 WS-CATEGORIA-TAXA   PIC 9V99.
+           77 WS-CATEGORIA PIC 9(1).
+           77 WS-TAXA-IMPOSTO PIC 9V99.
+           77 MODO PIC 9(1).
+           77 WS-EOF-PRODMASTER PIC X(1) VALUE 'N'.
+           77 WS-FS-AUDITLOG PIC X(2).
+           77 WS-DATA-ATUAL PIC 9(8).
+           77 WS-HORA-ATUAL PIC 9(6).
+           77 WS-OPERADOR-ID PIC X(10).
+           77 WS-AUDIT-RESUMO PIC X(30).
+           77 WS-PROGRAMA-ATUAL PIC X(12) VALUE "EXERCICIO8".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "DIGITE O CUSTO DE FABRICA"
-            ACCEPT CUSTO-FABRICA
-            COMPUTE IMPOSTO = (CUSTO-FABRICA*0.73)
-            COMPUTE PRECO-CONSUMIDOR = CUSTO-FABRICA+IMPOSTO
-            DISPLAY "PRECO FINAL: "PRECO-CONSUMIDOR
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+            DISPLAY "DIGITE SEU ID DE OPERADOR:"
+            ACCEPT WS-OPERADOR-ID
+            PERFORM INICIALIZA-IMPOSTOS
+            PERFORM LE-PARAMETROS
+            DISPLAY "1 - PRECIFICAR UM PRODUTO"
+            DISPLAY "2 - GERAR FATURAS DO PRODUCT MASTER (PRODMASTER)"
+            ACCEPT MODO
+            EVALUATE MODO
+             WHEN 1 PERFORM PRECIFICA-UM-PRODUTO
+                     MOVE "MODO 1 - PRECIFICACAO" TO WS-AUDIT-RESUMO
+             WHEN 2 PERFORM GERA-FATURAS
+                     MOVE "MODO 2 - FATURAS PRODMASTER" TO
+                         WS-AUDIT-RESUMO
+             WHEN OTHER DISPLAY "OPCAO INVALIDA!"
+            END-EVALUATE.
+            IF MODO = 1 OR MODO = 2
+                PERFORM GRAVA-AUDITORIA
+            END-IF.
+            GOBACK.
+
+       PRECIFICA-UM-PRODUTO.
+            DISPLAY "DIGITE O CODIGO DO PRODUTO (PRODUCT MASTER):"
+            ACCEPT WS-PRODUTO-ID
+            MOVE 'N' TO WS-PRODUTO-ENCONTRADO
+            MOVE 'N' TO WS-EOF-PRODMASTER
+            OPEN INPUT PRODUCT-MASTER-FILE
+            PERFORM UNTIL WS-EOF-PRODMASTER = 'Y'
+                    OR WS-PRODUTO-ENCONTRADO = 'Y'
+                READ PRODUCT-MASTER-FILE
+                    AT END
+                        MOVE 'Y' TO WS-EOF-PRODMASTER
+                    NOT AT END
+                        IF PM-ID = WS-PRODUTO-ID
+                            MOVE 'Y' TO WS-PRODUTO-ENCONTRADO
+                        END-IF
+                END-READ
+            END-PERFORM
+            CLOSE PRODUCT-MASTER-FILE
+            IF WS-PRODUTO-ENCONTRADO = 'N'
+                DISPLAY "PRODUTO NAO ENCONTRADO NO PRODUCT MASTER"
+            ELSE
+                MOVE PM-CATEGORIA TO WS-CATEGORIA
+                IF WS-CATEGORIA < 1 OR WS-CATEGORIA > 3
+                    MOVE 2 TO WS-CATEGORIA
+                END-IF
+                MOVE WS-CATEGORIA-TAXA(WS-CATEGORIA) TO WS-TAXA-IMPOSTO
+                MOVE PM-CUSTO-FABRICA TO CUSTO-FABRICA
+                COMPUTE IMPOSTO = (CUSTO-FABRICA*WS-TAXA-IMPOSTO)
+                COMPUTE PRECO-CONSUMIDOR = CUSTO-FABRICA+IMPOSTO
+                DISPLAY "PRECO FINAL: "PRECO-CONSUMIDOR
+                OPEN EXTEND INVOICE-FILE
+                IF WS-FS-INVOICE = "35"
+                    OPEN OUTPUT INVOICE-FILE
+                END-IF
+                MOVE SPACES TO INVOICE-RECORD
+                MOVE PM-ID TO INV-ID
+                MOVE PM-NOME TO INV-NOME
+                MOVE IMPOSTO TO INV-IMPOSTO
+                MOVE PRECO-CONSUMIDOR TO INV-PRECO-CONSUMIDOR
+                WRITE INVOICE-RECORD
+                CLOSE INVOICE-FILE
+            END-IF.
+
+       GERA-FATURAS.
+            MOVE 'N' TO WS-EOF-PRODMASTER.
+            OPEN INPUT PRODUCT-MASTER-FILE.
+            OPEN OUTPUT INVOICE-FILE.
+            PERFORM UNTIL WS-EOF-PRODMASTER = 'Y'
+                READ PRODUCT-MASTER-FILE
+                    AT END
+                        MOVE 'Y' TO WS-EOF-PRODMASTER
+                    NOT AT END
+                        MOVE PM-CATEGORIA TO WS-CATEGORIA
+                        IF WS-CATEGORIA < 1 OR WS-CATEGORIA > 3
+                            MOVE 2 TO WS-CATEGORIA
+                        END-IF
+                        MOVE WS-CATEGORIA-TAXA(WS-CATEGORIA)
+                            TO WS-TAXA-IMPOSTO
+                        COMPUTE IMPOSTO =
+                            (PM-CUSTO-FABRICA*WS-TAXA-IMPOSTO)
+                        COMPUTE PRECO-CONSUMIDOR =
+                            PM-CUSTO-FABRICA+IMPOSTO
+                        DISPLAY PM-ID " " PM-NOME " PRECO: "
+      -                     PRECO-CONSUMIDOR
+                        MOVE SPACES TO INVOICE-RECORD
+                        MOVE PM-ID TO INV-ID
+                        MOVE PM-NOME TO INV-NOME
+                        MOVE IMPOSTO TO INV-IMPOSTO
+                        MOVE PRECO-CONSUMIDOR TO INV-PRECO-CONSUMIDOR
+                        WRITE INVOICE-RECORD
+                END-READ
+            END-PERFORM.
+            CLOSE PRODUCT-MASTER-FILE.
+            CLOSE INVOICE-FILE.
+
+       INICIALIZA-IMPOSTOS.
+            MOVE "ESSENCIAL"  TO WS-CATEGORIA-NOME(1).
+            MOVE 0.50         TO WS-CATEGORIA-TAXA(1).
+            MOVE "PADRAO"     TO WS-CATEGORIA-NOME(2).
+            MOVE 0.73         TO WS-CATEGORIA-TAXA(2).
+            MOVE "LUXO"       TO WS-CATEGORIA-NOME(3).
+            MOVE 1.00         TO WS-CATEGORIA-TAXA(3).
+
+      * Overrides the built-in tax rates above from the shared
+      * PARAMCTL control card when one has been deployed, so the
+      * rates can be changed without recompiling.
+       LE-PARAMETROS.
+            OPEN INPUT PARAM-CONTROL-FILE.
+            IF WS-FS-PARAMCTL = "00"
+                READ PARAM-CONTROL-FILE
+                    NOT AT END
+                        MOVE PC-TAXA-ESSENCIAL TO WS-CATEGORIA-TAXA(1)
+                        MOVE PC-TAXA-PADRAO TO WS-CATEGORIA-TAXA(2)
+                        MOVE PC-TAXA-LUXO TO WS-CATEGORIA-TAXA(3)
+                END-READ
+                CLOSE PARAM-CONTROL-FILE
+            END-IF.
+
+       COPY "auditproc.cpy".
+
+       END PROGRAM EXERCICIO8.
