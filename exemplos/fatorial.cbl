@@ -1,16 +1,56 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FATORIAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FACTOR-TABLE-FILE ASSIGN TO "FACTORTB"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-FACTORTB.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITLOG.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  FACTOR-TABLE-FILE.
+       01  FACTOR-TABLE-RECORD.
+           05 FT-N                PIC 9(2).
+           05 FT-DELIM-1           PIC X(1) VALUE SPACE.
+           05 FT-FACT              PIC 9(18).
+
+       FD  AUDIT-TRAIL-FILE.
+           COPY "audit.cpy".
+
        WORKING-STORAGE SECTION.
-           77 FACT PIC 9(4).
+           77 FACT PIC 9(18) COMP.
            77 N PIC 9(2).
-           77 I PIC 9(1).
+           77 I PIC 9(2).
            77 IX PIC 9(2).
-           77 FACTX PIC 9(3).
+           77 FACTX PIC 9(18).
+           77 MAX-N PIC 9(2) VALUE 18.
+           77 WS-FS-FACTORTB PIC X(2).
+           77 WS-FS-AUDITLOG PIC X(2).
+           77 WS-DATA-ATUAL PIC 9(8).
+           77 WS-HORA-ATUAL PIC 9(6).
+           77 WS-OPERADOR-ID PIC X(10).
+           77 WS-AUDIT-RESUMO PIC X(30).
+           77 WS-PROGRAMA-ATUAL PIC X(12) VALUE "FATORIAL".
 
        PROCEDURE DIVISION.
-         MOVE 5 TO N
+         DISPLAY "DIGITE SEU ID DE OPERADOR:"
+         ACCEPT WS-OPERADOR-ID
+
+         PERFORM UNTIL N > 0 AND N NOT > MAX-N
+           DISPLAY "DIGITE O N PARA A TABELA DE FATORIAIS (1 A " MAX-N
+      -    "):"
+           ACCEPT N
+           IF N = 0 OR N > MAX-N
+               DISPLAY "VALOR FORA DA FAIXA PERMITIDA"
+           END-IF
+         END-PERFORM.
+
+         OPEN OUTPUT FACTOR-TABLE-FILE.
+
          MOVE 0 TO I
          MOVE 1 TO FACT
          DISPLAY "FATORIAL: "
@@ -18,9 +58,22 @@
            MOVE I TO IX
            MOVE FACT TO FACTX
            DISPLAY IX "!= " FACTX
+           MOVE SPACES TO FACTOR-TABLE-RECORD
+           MOVE IX TO FT-N
+           MOVE FACTX TO FT-FACT
+           WRITE FACTOR-TABLE-RECORD
            ADD 1 TO I
            MULTIPLY I BY FACT
              ON SIZE ERROR DISPLAY "VALOR MUITO GRANDE"
            END-MULTIPLY
          END-PERFORM.
-         STOP RUN.
+
+         CLOSE FACTOR-TABLE-FILE.
+         STRING "TABELA FATORIAL 1 A " N
+             DELIMITED BY SIZE INTO WS-AUDIT-RESUMO.
+         PERFORM GRAVA-AUDITORIA.
+         GOBACK.
+
+       COPY "auditproc.cpy".
+
+       END PROGRAM FATORIAL.
