@@ -0,0 +1,117 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: single entry point that CALLs any exercise program
+      *          and logs every invocation to the audit-trail file
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU-DRIVER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITLOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-TRAIL-FILE.
+           COPY "audit.cpy".
+
+       WORKING-STORAGE SECTION.
+           01 WS-TABELA-PROGRAMAS.
+               05 WS-NOME-PROGRAMA OCCURS 20 TIMES
+                   INDEXED BY IX-PROG PIC X(12).
+           77 WS-OPCAO PIC 9(2).
+           77 WS-SAIR PIC X(1) VALUE 'N'.
+           77 WS-PROGRAMA-CHAMADO PIC X(12).
+           77 WS-FS-AUDITLOG PIC X(2).
+           77 WS-DATA-ATUAL PIC 9(8).
+           77 WS-HORA-ATUAL PIC 9(6).
+           77 WS-OPERADOR-ID PIC X(10).
+           77 WS-AUDIT-RESUMO PIC X(30).
+           77 WS-PROGRAMA-ATUAL PIC X(12) VALUE "MENU-DRIVER".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY "DIGITE SEU ID DE OPERADOR:"
+            ACCEPT WS-OPERADOR-ID
+            PERFORM INICIALIZA-PROGRAMAS
+            MOVE "SESSAO INICIADA" TO WS-AUDIT-RESUMO
+            PERFORM GRAVA-AUDITORIA
+            PERFORM UNTIL WS-SAIR = 'Y'
+                PERFORM EXIBE-MENU
+                ACCEPT WS-OPCAO
+                PERFORM CHAMA-PROGRAMA
+            END-PERFORM
+            STOP RUN.
+
+       INICIALIZA-PROGRAMAS.
+            MOVE "CALCULADORA"  TO WS-NOME-PROGRAMA(1).
+            MOVE "FATORIAL"     TO WS-NOME-PROGRAMA(2).
+            MOVE "EXERCICIO1"   TO WS-NOME-PROGRAMA(3).
+            MOVE "EXERCICIO2"   TO WS-NOME-PROGRAMA(4).
+            MOVE "EXERCICIO3"   TO WS-NOME-PROGRAMA(5).
+            MOVE "EXERCICIO4"   TO WS-NOME-PROGRAMA(6).
+            MOVE "EXERCICIO5"   TO WS-NOME-PROGRAMA(7).
+            MOVE "EXERCICIO6"   TO WS-NOME-PROGRAMA(8).
+            MOVE "EXERCICIO7"   TO WS-NOME-PROGRAMA(9).
+            MOVE "EXERCICIO8"   TO WS-NOME-PROGRAMA(10).
+            MOVE "EXERCICIO9"   TO WS-NOME-PROGRAMA(11).
+            MOVE "EXERCICIO10"  TO WS-NOME-PROGRAMA(12).
+            MOVE "EXERCICIO11"  TO WS-NOME-PROGRAMA(13).
+            MOVE "EXERCICIO12"  TO WS-NOME-PROGRAMA(14).
+            MOVE "EXERCICIO13"  TO WS-NOME-PROGRAMA(15).
+            MOVE "EXERCICIO14"  TO WS-NOME-PROGRAMA(16).
+            MOVE "EXERCICIO15"  TO WS-NOME-PROGRAMA(17).
+            MOVE "EXERCICIO16"  TO WS-NOME-PROGRAMA(18).
+            MOVE "EXERCICIO17"  TO WS-NOME-PROGRAMA(19).
+            MOVE "EXERCICIO18"  TO WS-NOME-PROGRAMA(20).
+
+       EXIBE-MENU.
+            DISPLAY " ".
+            DISPLAY "=== MENU-DRIVER ===".
+            DISPLAY " 1 - CALCULADORA".
+            DISPLAY " 2 - FATORIAL".
+            DISPLAY " 3 - EXERCICIO1".
+            DISPLAY " 4 - EXERCICIO2".
+            DISPLAY " 5 - EXERCICIO3".
+            DISPLAY " 6 - EXERCICIO4".
+            DISPLAY " 7 - EXERCICIO5".
+            DISPLAY " 8 - EXERCICIO6".
+            DISPLAY " 9 - EXERCICIO7".
+            DISPLAY "10 - EXERCICIO8".
+            DISPLAY "11 - EXERCICIO9".
+            DISPLAY "12 - EXERCICIO10".
+            DISPLAY "13 - EXERCICIO11".
+            DISPLAY "14 - EXERCICIO12".
+            DISPLAY "15 - EXERCICIO13".
+            DISPLAY "16 - EXERCICIO14".
+            DISPLAY "17 - EXERCICIO15".
+            DISPLAY "18 - EXERCICIO16".
+            DISPLAY "19 - EXERCICIO17".
+            DISPLAY "20 - EXERCICIO18".
+            DISPLAY "99 - SAIR".
+            DISPLAY "ESCOLHA UMA OPCAO:".
+
+       CHAMA-PROGRAMA.
+            IF WS-OPCAO >= 1 AND WS-OPCAO <= 20 THEN
+                MOVE WS-NOME-PROGRAMA(WS-OPCAO) TO WS-PROGRAMA-CHAMADO
+      * The called program writes its own AUDITLOG record at the end
+      * of its run (same auditproc.cpy COPY every program uses), so
+      * MENU-DRIVER does not also log the launch here - otherwise
+      * every menu-launched run would double-log against the one
+      * record a directly-run program writes.
+                CALL WS-PROGRAMA-CHAMADO
+            ELSE
+                IF WS-OPCAO = 99 THEN
+                    MOVE 'Y' TO WS-SAIR
+                ELSE
+                    DISPLAY "OPCAO INVALIDA!"
+                END-IF
+            END-IF.
+
+       COPY "auditproc.cpy".
+
+       END PROGRAM MENU-DRIVER.
