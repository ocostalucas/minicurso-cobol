@@ -0,0 +1,20 @@
+      * Shared sign-classification logic. Expects the calling program's
+      * WORKING-STORAGE to declare:
+      *   77 N1                PIC S9(4)   - the value being classified
+      *   77 SC-CLASSIFICACAO   PIC X(8)    - receives POSITIVO/NEGATIVO/ZERO
+      *   77 WS-CONT-POSITIVOS  PIC 9(4)    - running count of positives
+      *   77 WS-CONT-NEGATIVOS  PIC 9(4)    - running count of negatives
+      *   77 WS-CONT-ZEROS      PIC 9(4)    - running count of zeros
+       CLASSIFICA-SINAL.
+            IF N1 = 0 THEN
+                MOVE "ZERO" TO SC-CLASSIFICACAO
+                ADD 1 TO WS-CONT-ZEROS
+            ELSE
+                IF N1 > 0 THEN
+                    MOVE "POSITIVO" TO SC-CLASSIFICACAO
+                    ADD 1 TO WS-CONT-POSITIVOS
+                ELSE
+                    MOVE "NEGATIVO" TO SC-CLASSIFICACAO
+                    ADD 1 TO WS-CONT-NEGATIVOS
+                END-IF
+            END-IF.
