@@ -0,0 +1,15 @@
+      ******************************************************************
+      * STUDENT-GRADES-RECORD - shared layout for the STUDENTGR file
+      * used by the exercicio-3 (simple average) and exercicio-4
+      * (weighted average) batch transcript runs.
+      ******************************************************************
+       01  STUDENT-GRADES-RECORD.
+           05 STU-ID                PIC X(10).
+           05 STU-DELIM-1           PIC X(1).
+           05 STU-NOME              PIC X(20).
+           05 STU-DELIM-4           PIC X(1).
+           05 STU-N1                PIC 9(2).
+           05 STU-DELIM-2           PIC X(1).
+           05 STU-N2                PIC 9(2).
+           05 STU-DELIM-3           PIC X(1).
+           05 STU-N3                PIC 9(2).
