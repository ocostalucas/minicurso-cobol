@@ -0,0 +1,19 @@
+      ******************************************************************
+      * VALIDA-:CAMPO: - shared numeric re-prompt loop. COPY this
+      * REPLACING ==:CAMPO:== by the numeric WORKING-STORAGE field to
+      * validate and ==:MENSAGEM:== by the DISPLAY literal to repeat
+      * when the operator enters zero. PERFORM VALIDA-:CAMPO: instead
+      * of a bare ACCEPT wherever a zero entry would be meaningless.
+      * Rejects a non-numeric entry (letters, blanks) the same way it
+      * rejects zero: with a message and another trip around the loop.
+      ******************************************************************
+       VALIDA-:CAMPO:.
+            MOVE 0 TO :CAMPO:
+            PERFORM UNTIL :CAMPO: IS NUMERIC AND :CAMPO: > 0
+                DISPLAY :MENSAGEM:
+                ACCEPT :CAMPO:
+                IF :CAMPO: NOT NUMERIC
+                    DISPLAY "ENTRADA INVALIDA - DIGITE SOMENTE NUMEROS"
+                    MOVE 0 TO :CAMPO:
+                END-IF
+            END-PERFORM.
