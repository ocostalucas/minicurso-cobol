@@ -0,0 +1,28 @@
+      ******************************************************************
+      * Shared restart/checkpoint logic for a batch report's input
+      * scan. COPY REPLACING ==:ARQUIVO:== by the checkpoint FD name
+      * (its record must be named :ARQUIVO:-RECORD, a single PIC
+      * 9(6) count of records already processed by a prior run) and
+      * ==:CONTADOR:== by the WORKING-STORAGE PIC 9(6) field that
+      * tracks how many input records this run has processed so far.
+      * Expects WS-FS-:ARQUIVO: PIC X(2) declared for the file
+      * status. LE-CHECKPOINT-:ARQUIVO: loads the saved count (zero
+      * if the checkpoint file does not exist yet); the caller skips
+      * that many records before resuming real processing, then
+      * PERFORMs GRAVA-CHECKPOINT-:ARQUIVO: after each record so a
+      * rerun after an abend picks up where the job left off.
+      ******************************************************************
+       LE-CHECKPOINT-:ARQUIVO:.
+            MOVE 0 TO :CONTADOR:
+            OPEN INPUT :ARQUIVO:
+            IF WS-FS-:ARQUIVO: = "00"
+                READ :ARQUIVO:
+                MOVE :ARQUIVO:-RECORD TO :CONTADOR:
+            END-IF
+            CLOSE :ARQUIVO:.
+
+       GRAVA-CHECKPOINT-:ARQUIVO:.
+            MOVE :CONTADOR: TO :ARQUIVO:-RECORD
+            OPEN OUTPUT :ARQUIVO:
+            WRITE :ARQUIVO:-RECORD
+            CLOSE :ARQUIVO:.
