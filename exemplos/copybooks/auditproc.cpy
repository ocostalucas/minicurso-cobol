@@ -0,0 +1,21 @@
+      ******************************************************************
+      * GRAVA-AUDITORIA - appends one AUDITLOG record for this run.
+      * Caller is expected to MOVE a program name to WS-PROGRAMA-ATUAL,
+      * an operator id to WS-OPERADOR-ID and a short description of
+      * what this run did to WS-AUDIT-RESUMO before PERFORMing this.
+      ******************************************************************
+       GRAVA-AUDITORIA.
+            ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD
+            ACCEPT WS-HORA-ATUAL FROM TIME
+            OPEN EXTEND AUDIT-TRAIL-FILE
+            IF WS-FS-AUDITLOG = "35"
+                OPEN OUTPUT AUDIT-TRAIL-FILE
+            END-IF
+            MOVE SPACES TO AUDIT-TRAIL-RECORD
+            MOVE WS-DATA-ATUAL TO AT-DATA
+            MOVE WS-HORA-ATUAL TO AT-HORA
+            MOVE WS-PROGRAMA-ATUAL TO AT-PROGRAMA
+            MOVE WS-OPERADOR-ID TO AT-OPERADOR
+            MOVE WS-AUDIT-RESUMO TO AT-RESUMO
+            WRITE AUDIT-TRAIL-RECORD
+            CLOSE AUDIT-TRAIL-FILE.
