@@ -0,0 +1,17 @@
+      ******************************************************************
+      * AUDIT-TRAIL-RECORD - shared layout for the AUDITLOG file. COPY
+      * this into the FD for a file ASSIGNed to "AUDITLOG" and pair it
+      * with auditproc.cpy in the PROCEDURE DIVISION so every program
+      * writes one record per run: when, which program, which operator,
+      * and a short summary of what that run did.
+      ******************************************************************
+       01  AUDIT-TRAIL-RECORD.
+           05 AT-DATA               PIC 9(8).
+           05 AT-DELIM-1            PIC X(1).
+           05 AT-HORA               PIC 9(6).
+           05 AT-DELIM-2            PIC X(1).
+           05 AT-PROGRAMA           PIC X(12).
+           05 AT-DELIM-3            PIC X(1).
+           05 AT-OPERADOR           PIC X(10).
+           05 AT-DELIM-4            PIC X(1).
+           05 AT-RESUMO             PIC X(30).
