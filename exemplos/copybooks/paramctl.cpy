@@ -0,0 +1,36 @@
+      ******************************************************************
+      * PARAM-CONTROL-RECORD - one shared control-card layout for the
+      * business rates/constants that used to sit as literals inside
+      * COMPUTE statements (aluguel in exercicio-5, tax rates in
+      * exercicio-8, the fuel ratio in exercicio-10, the tiered
+      * electricity rates in exercicio-7). COPY this into the FD for a
+      * file ASSIGNed to "PARAMCTL" and PERFORM a paragraph that OPENs
+      * it INPUT, READs the one record, and CLOSEs it at start-up; if
+      * the control file hasn't been deployed yet (status "35") keep
+      * the program's own built-in default so behavior is unchanged
+      * until someone actually drops a PARAMCTL file in place.
+      ******************************************************************
+       01  PARAM-CONTROL-RECORD.
+           05 PC-ALUGUEL             PIC 9(4)V99.
+           05 PC-DELIM-1             PIC X(1).
+           05 PC-TAXA-ESSENCIAL      PIC 9V99.
+           05 PC-DELIM-2             PIC X(1).
+           05 PC-TAXA-PADRAO         PIC 9V99.
+           05 PC-DELIM-3             PIC X(1).
+           05 PC-TAXA-LUXO           PIC 9V99.
+           05 PC-DELIM-4             PIC X(1).
+           05 PC-KM-POR-LITRO        PIC 9(2).
+           05 PC-DELIM-5             PIC X(1).
+           05 PC-TAXA-FAIXA1         PIC 9V9999.
+           05 PC-DELIM-6             PIC X(1).
+           05 PC-TAXA-FAIXA2         PIC 9V9999.
+           05 PC-DELIM-7             PIC X(1).
+           05 PC-TAXA-FAIXA3         PIC 9V9999.
+           05 PC-DELIM-8             PIC X(1).
+           05 PC-TAXA-MULTA          PIC 9V99.
+           05 PC-DELIM-9             PIC X(1).
+           05 PC-PESO-N1             PIC 9(1).
+           05 PC-DELIM-10            PIC X(1).
+           05 PC-PESO-N2             PIC 9(1).
+           05 PC-DELIM-11            PIC X(1).
+           05 PC-PESO-N3             PIC 9(1).
