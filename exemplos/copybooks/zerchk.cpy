@@ -0,0 +1,26 @@
+      * Shared zero-rejection validation. Expects the calling program's
+      * WORKING-STORAGE to declare:
+      *   77 N1            PIC 9(2)   - first operand being validated
+      *   77 N2            PIC 9(2)   - second operand being validated
+      *   77 WS-VALIDO      PIC X(1)   - receives 'S' (valid) or 'N' (rejected)
+      *   77 WS-FS-ERRORLOG PIC X(2)   - file status for ERROR-LOG-FILE
+      * and the ENVIRONMENT/FILE SECTIONs to declare ERROR-LOG-FILE with
+      * an ERROR-LOG-RECORD containing EL-DATA PIC 9(8), EL-HORA PIC
+      * 9(6) and an EL-MENSAGEM PIC X(40) field.
+       VALIDA-NAO-ZERO.
+            IF N1 = 0 OR N2 = 0 THEN
+                MOVE 'N' TO WS-VALIDO
+                OPEN EXTEND ERROR-LOG-FILE
+                IF WS-FS-ERRORLOG = "35"
+                    OPEN OUTPUT ERROR-LOG-FILE
+                END-IF
+                MOVE SPACES TO ERROR-LOG-RECORD
+                ACCEPT EL-DATA FROM DATE YYYYMMDD
+                ACCEPT EL-HORA FROM TIME
+                MOVE "REJEITADO - OPERANDO IGUAL A ZERO"
+                    TO EL-MENSAGEM
+                WRITE ERROR-LOG-RECORD
+                CLOSE ERROR-LOG-FILE
+            ELSE
+                MOVE 'S' TO WS-VALIDO
+            END-IF.
