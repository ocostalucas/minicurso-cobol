@@ -0,0 +1,12 @@
+      ******************************************************************
+      * CURRENCY-DISPLAY-FIELDS - shared edited picture for every
+      * monetary amount displayed in the suite. COPY this into
+      * WORKING-STORAGE, MOVE the signed business value into
+      * CUR-VALOR-NUMERICO, then MOVE CUR-VALOR-NUMERICO TO
+      * CUR-VALOR-EDITADO and DISPLAY CUR-VALOR-EDITADO instead of
+      * the raw computational field.
+      ******************************************************************
+       01  CURRENCY-DISPLAY-FIELDS.
+           05 CUR-VALOR-NUMERICO    PIC S9(6)V99 SIGN IS LEADING
+                                         SEPARATE.
+           05 CUR-VALOR-EDITADO     PIC -$$$,$$9.99.
