@@ -1,56 +1,244 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULADORA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-LOG-FILE ASSIGN TO "CALCLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CALCLOG.
+           SELECT CALC-BATCH-FILE ASSIGN TO "CALCBATCH"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RESULT-CSV-FILE ASSIGN TO "RESULTCSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RESULTCSV.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITLOG.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  AUDIT-TRAIL-FILE.
+           COPY "audit.cpy".
+
+       FD  CALC-BATCH-FILE.
+       01  CALC-BATCH-RECORD.
+           05 BATCH-NUM1          PIC 999.
+           05 FILLER              PIC X(1).
+           05 BATCH-NUM2          PIC 999.
+           05 FILLER              PIC X(1).
+           05 BATCH-OPCAO         PIC 99.
+
+       FD  RESULT-CSV-FILE.
+       01  RESULT-CSV-RECORD       PIC X(40).
+
+       FD  CALC-LOG-FILE.
+       01  CALC-LOG-RECORD.
+           05 LOG-NUM1            PIC 999.
+           05 LOG-DELIM-1         PIC X(1) VALUE SPACE.
+           05 LOG-NUM2            PIC 999.
+           05 LOG-DELIM-2         PIC X(1) VALUE SPACE.
+           05 LOG-OPCAO           PIC 99.
+           05 LOG-DELIM-3         PIC X(1) VALUE SPACE.
+           05 LOG-RESULT          PIC S9(5)V99 SIGN IS LEADING SEPARATE.
+           05 LOG-DELIM-4         PIC X(1) VALUE SPACE.
+           05 LOG-TIMESTAMP       PIC X(16).
+
        WORKING-STORAGE SECTION.
            77 NUM1 PIC 999.
            77 NUM2 PIC 999.
            77 OPCAO PIC 99.
-           77 RESULT PIC 9(5).
+           77 RESULT PIC S9(5) SIGN IS LEADING SEPARATE.
+           77 CONTINUA PIC X(1) VALUE 'S'.
+           77 WS-DATA PIC 9(8).
+           77 WS-HORA PIC 9(8).
+           77 WS-FS-CALCLOG PIC X(2).
+           77 WS-FS-RESULTCSV PIC X(2).
+           77 WS-EOF-LOTE PIC X(1) VALUE 'N'.
+           77 RESULT-DEC PIC S9(5)V99 SIGN IS LEADING SEPARATE.
+           77 WS-CSV-LINHA PIC X(40).
+           77 WS-FS-AUDITLOG PIC X(2).
+           77 WS-DATA-ATUAL PIC 9(8).
+           77 WS-HORA-ATUAL PIC 9(6).
+           77 WS-OPERADOR-ID PIC X(10).
+           77 WS-AUDIT-RESUMO PIC X(30).
+           77 WS-PROGRAMA-ATUAL PIC X(12) VALUE "CALCULADORA".
+           77 WS-OPERACOES-QTD PIC 9(4) VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           DISPLAY "ENTRE COM 2 VALORES".
-           ACCEPT NUM1.
-           ACCEPT NUM2.
-
-           DISPLAY "====== OPCOES ======".
-           DISPLAY "1 - ADICAO".
-           DISPLAY "2 - SUBTRACAO".
-           DISPLAY "3 - MULTIPLICACAO".
-           DISPLAY "4 - DIVISAO".
-           DISPLAY "====================".
-           ACCEPT OPCAO.
+           DISPLAY "DIGITE SEU ID DE OPERADOR:".
+           ACCEPT WS-OPERADOR-ID.
+           OPEN EXTEND CALC-LOG-FILE.
+           IF WS-FS-CALCLOG = "35"
+               OPEN OUTPUT CALC-LOG-FILE
+           END-IF.
+           OPEN EXTEND RESULT-CSV-FILE.
+           IF WS-FS-RESULTCSV = "35"
+               OPEN OUTPUT RESULT-CSV-FILE
+           END-IF.
+           PERFORM UNTIL CONTINUA = 'N'
+               DISPLAY "ENTRE COM 2 VALORES"
+               ACCEPT NUM1
+               ACCEPT NUM2
 
+               DISPLAY "====== OPCOES ======"
+               DISPLAY "1 - ADICAO"
+               DISPLAY "2 - SUBTRACAO"
+               DISPLAY "3 - MULTIPLICACAO"
+               DISPLAY "4 - DIVISAO"
+               DISPLAY "5 - PERCENTUAL"
+               DISPLAY "6 - POTENCIA"
+               DISPLAY "7 - SAIR"
+               DISPLAY "8 - PROCESSAR ARQUIVO EM LOTE"
+               DISPLAY "===================="
+               ACCEPT OPCAO
 
-           EVALUATE OPCAO
-            WHEN  1 PERFORM SOMA
-            WHEN  2 PERFORM SUB
-            WHEN  3 PERFORM MULT
-            WHEN  4 PERFORM DIV
-            WHEN OTHER
-               DISPLAY "OPCAO INVALIDA!"
-           END-EVALUATE.
-
+               EVALUATE OPCAO
+                WHEN  1 PERFORM SOMA
+                        PERFORM GRAVA-LOG
+                WHEN  2 PERFORM SUB
+                        PERFORM GRAVA-LOG
+                WHEN  3 PERFORM MULT
+                        PERFORM GRAVA-LOG
+                WHEN  4 PERFORM DIV
+                        PERFORM GRAVA-LOG
+                WHEN  5 PERFORM PERCENTUAL
+                        PERFORM GRAVA-LOG
+                WHEN  6 PERFORM POTENCIA
+                        PERFORM GRAVA-LOG
+                WHEN  7 MOVE 'N' TO CONTINUA
+                WHEN  8 PERFORM PROCESSA-LOTE
+                WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA!"
+               END-EVALUATE
+           END-PERFORM.
+           CLOSE CALC-LOG-FILE.
+           CLOSE RESULT-CSV-FILE.
+           STRING "OPERACOES REALIZADAS: " WS-OPERACOES-QTD
+               DELIMITED BY SIZE INTO WS-AUDIT-RESUMO.
+           PERFORM GRAVA-AUDITORIA.
+           GOBACK.
 
            SOMA.
                ADD NUM1 NUM2 GIVING RESULT.
                DISPLAY "SOMA: " RESULT.
-               STOP RUN.
 
            SUB.
                SUBTRACT NUM2 FROM NUM1 GIVING RESULT.
                DISPLAY 'SUBTRACAO: ' RESULT.
-               STOP RUN.
 
            MULT.
                MULTIPLY NUM1 BY NUM2 GIVING RESULT.
                DISPLAY 'MULTIPLICACAO: ' RESULT.
-               STOP RUN.
 
            DIV.
+               PERFORM UNTIL NUM2 NOT = 0
+                   IF NUM2 = 0
+                       DISPLAY "DIVISOR NAO PODE SER ZERO"
+                       DISPLAY "DIGITE NOVAMENTE O SEGUNDO VALOR:"
+                       ACCEPT NUM2
+                   END-IF
+               END-PERFORM.
                DIVIDE NUM1 BY NUM2 GIVING RESULT.
                DISPLAY 'DIVISAO: ' RESULT.
-               STOP RUN.
+
+           PERCENTUAL.
+               PERFORM UNTIL NUM1 NOT = 0
+                   IF NUM1 = 0
+                       DISPLAY "BASE NAO PODE SER ZERO"
+                       DISPLAY "DIGITE NOVAMENTE O PRIMEIRO VALOR:"
+                       ACCEPT NUM1
+                   END-IF
+               END-PERFORM.
+               COMPUTE RESULT-DEC = (NUM2 / NUM1) * 100.
+               DISPLAY "PERCENTUAL: " RESULT-DEC.
+
+           POTENCIA.
+               COMPUTE RESULT-DEC = NUM1 ** NUM2.
+               DISPLAY "POTENCIA: " RESULT-DEC.
+
+           PROCESSA-LOTE.
+               MOVE 'N' TO WS-EOF-LOTE.
+               OPEN INPUT CALC-BATCH-FILE.
+               PERFORM UNTIL WS-EOF-LOTE = 'Y'
+                   READ CALC-BATCH-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF-LOTE
+                       NOT AT END
+                           MOVE BATCH-NUM1 TO NUM1
+                           MOVE BATCH-NUM2 TO NUM2
+                           MOVE BATCH-OPCAO TO OPCAO
+                           PERFORM PROCESSA-LOTE-REGISTRO
+                   END-READ
+               END-PERFORM.
+               CLOSE CALC-BATCH-FILE.
+
+           PROCESSA-LOTE-REGISTRO.
+               EVALUATE OPCAO
+                WHEN  1 PERFORM SOMA
+                        PERFORM GRAVA-LOG
+                WHEN  2 PERFORM SUB
+                        PERFORM GRAVA-LOG
+                WHEN  3 PERFORM MULT
+                        PERFORM GRAVA-LOG
+                WHEN  4 PERFORM DIV-LOTE
+                WHEN  5 PERFORM PERCENTUAL-LOTE
+                WHEN  6 PERFORM POTENCIA
+                        PERFORM GRAVA-LOG
+                WHEN OTHER
+                   DISPLAY "REGISTRO DE LOTE OPCAO INVALIDA"
+               END-EVALUATE.
+
+           PERCENTUAL-LOTE.
+               IF NUM1 = 0
+                   DISPLAY "REGISTRO IGNORADO - BASE ZERO"
+               ELSE
+                   COMPUTE RESULT-DEC = (NUM2 / NUM1) * 100
+                   DISPLAY "PERCENTUAL: " RESULT-DEC
+                   PERFORM GRAVA-LOG
+               END-IF.
+
+           DIV-LOTE.
+               IF NUM2 = 0
+                   DISPLAY "REGISTRO IGNORADO - DIVISOR ZERO"
+               ELSE
+                   DIVIDE NUM1 BY NUM2 GIVING RESULT
+                   DISPLAY 'DIVISAO: ' RESULT
+                   PERFORM GRAVA-LOG
+               END-IF.
+
+           GRAVA-LOG.
+               ADD 1 TO WS-OPERACOES-QTD.
+               MOVE SPACES TO CALC-LOG-RECORD.
+               ACCEPT WS-DATA FROM DATE YYYYMMDD.
+               ACCEPT WS-HORA FROM TIME.
+               MOVE NUM1 TO LOG-NUM1.
+               MOVE NUM2 TO LOG-NUM2.
+               MOVE OPCAO TO LOG-OPCAO.
+               IF OPCAO = 5 OR OPCAO = 6
+                   MOVE RESULT-DEC TO LOG-RESULT
+               ELSE
+                   MOVE RESULT TO LOG-RESULT
+               END-IF.
+               MOVE WS-DATA TO LOG-TIMESTAMP(1:8).
+               MOVE WS-HORA TO LOG-TIMESTAMP(9:8).
+               WRITE CALC-LOG-RECORD.
+               PERFORM GRAVA-CSV.
+
+           GRAVA-CSV.
+               MOVE SPACES TO WS-CSV-LINHA.
+               STRING NUM1         DELIMITED BY SIZE
+                      ","          DELIMITED BY SIZE
+                      NUM2         DELIMITED BY SIZE
+                      ","          DELIMITED BY SIZE
+                      OPCAO        DELIMITED BY SIZE
+                      ","          DELIMITED BY SIZE
+                      LOG-RESULT   DELIMITED BY SIZE
+                 INTO WS-CSV-LINHA
+               END-STRING.
+               MOVE WS-CSV-LINHA TO RESULT-CSV-RECORD.
+               WRITE RESULT-CSV-RECORD.
+
+       COPY "auditproc.cpy".
 
        END PROGRAM CALCULADORA.
