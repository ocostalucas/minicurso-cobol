@@ -0,0 +1,63 @@
+//DAILYRPT JOB (ACCTNO),'DAILY BUSINESS REPORTS',CLASS=A,
+//         MSGCLASS=X,NOTIFY=&SYSUID
+//*
+//*****************************************************************
+//* NIGHTLY JOB STREAM FOR THE DAILY BUSINESS REPORT SUITE.
+//* RUNS EACH BATCH REPORT PROGRAM IN SEQUENCE AGAINST THE DAY'S
+//* TRANSACTION FILES AND CATALOGS THE RESULTING REPORT.  SYSIN
+//* SUPPLIES THE OPERATOR ID EACH PROGRAM PROMPTS FOR FIRST, THEN
+//* MODO=2 TO SELECT THE PROGRAM'S BATCH/REPORT MODE.
+//*****************************************************************
+//*
+//STEP010  EXEC PGM=EXERCICIO5
+//*        DAILY SALES -> MONTHLY PROFIT ROLLUP
+//DAILYSALES DD DISP=SHR,DSN=PROD.DAILY.SALES
+//MONTHROLL  DD DISP=(NEW,CATLG,KEEP),DSN=PROD.MONTH.ROLLUP,
+//           SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CKPTVENDAS DD DISP=SHR,DSN=PROD.CKPT.VENDAS
+//PARAMCTL   DD DISP=SHR,DSN=PROD.PARAM.CTL
+//AUDITLOG   DD DISP=(MOD,CATLG,KEEP),DSN=PROD.AUDIT.LOG,
+//           SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSIN      DD *
+BATCHJOB
+2
+/*
+//*
+//STEP020  EXEC PGM=EXERCICIO10
+//*        TRIP LOG -> FLEET FUEL REPORT
+//VEHICLEMST DD DISP=SHR,DSN=PROD.VEHICLE.MASTER
+//TRIPLOG    DD DISP=SHR,DSN=PROD.TRIP.LOG
+//FLEETRPT   DD DISP=(NEW,CATLG,KEEP),DSN=PROD.FLEET.RPT,
+//           SPACE=(TRK,(5,5)),UNIT=SYSDA
+//PARAMCTL   DD DISP=SHR,DSN=PROD.PARAM.CTL
+//AUDITLOG   DD DISP=(MOD,CATLG,KEEP),DSN=PROD.AUDIT.LOG,
+//           SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSIN      DD *
+BATCHJOB
+2
+/*
+//*
+//STEP030  EXEC PGM=EXERCICIO9
+//*        CLASSROOM -> VENDOR FUEL COST REPORT
+//CLASSROOM  DD DISP=SHR,DSN=PROD.CLASSROOM
+//VENDORCOST DD DISP=(NEW,CATLG,KEEP),DSN=PROD.VENDOR.COST,
+//           SPACE=(TRK,(5,5)),UNIT=SYSDA
+//AUDITLOG   DD DISP=(MOD,CATLG,KEEP),DSN=PROD.AUDIT.LOG,
+//           SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSIN      DD *
+BATCHJOB
+2
+/*
+//*
+//STEP040  EXEC PGM=EXERCICIO7
+//*        UTILITY BILLING -> BILLING HISTORY
+//BILLHIST   DD DISP=SHR,DSN=PROD.BILL.HIST
+//PARAMCTL   DD DISP=SHR,DSN=PROD.PARAM.CTL
+//AUDITLOG   DD DISP=(MOD,CATLG,KEEP),DSN=PROD.AUDIT.LOG,
+//           SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSIN      DD *
+BATCHJOB
+2
+01500.00
+00200.00
+/*
